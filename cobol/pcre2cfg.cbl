@@ -0,0 +1,270 @@
+      ***************************************************************
+      *                                                             *
+      *    PROGRAM:  PCRE2CFG                                       *
+      *    AUTHOR:   D. Connolly                                    *
+      *    INSTALLATION:  PCRE2 FOR Z/OS - REGEX UTILITIES          *
+      *    DATE-WRITTEN:  2026-08-09                                 *
+      *                                                             *
+      *    PCRE2CFG calls pcre2_config_8 once for every capability   *
+      *    PCRE2 will report on and prints a one-page summary to      *
+      *    CFGOUT - library version, Unicode support and version,     *
+      *    JIT availability and target, link size, and the built-in   *
+      *    match/heap/depth/parentheses limits this build was          *
+      *    compiled with.  It reads no input dataset; it is meant to   *
+      *    be run once after PCRE2 is installed or upgraded, so a      *
+      *    reviewer can see exactly what the batch regex jobs in       *
+      *    this suite are actually running against before anything     *
+      *    else in the suite is scheduled.                              *
+      *                                                             *
+      ***************************************************************
+      * MODIFICATION HISTORY                                       *
+      * DATE        BY   DESCRIPTION                                *
+      * 2026-08-09  DC   Original program.                          *
+      ***************************************************************
+       identification division.
+       program-id.    PCRE2CFG.
+       author.        D. Connolly.
+       installation.  PCRE2 FOR Z/OS.
+       date-written.  09-AUG-2026.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select cfgout
+               assign to CFGOUT
+               organization is sequential.
+
+       data division.
+       file section.
+       fd  cfgout
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  cfg-line.
+           05  cfg-cc                  pic x(01).
+           05  cfg-text                pic x(132).
+
+       working-storage section.
+       COPY pcre2.
+
+       01  ws-cfg-num-value             pic 9(9)  comp.
+       01  ws-cfg-str-value             pic x(32).
+       01  ws-cfg-rc                    pic s9(9) comp.
+
+       01  ws-heading-1.
+           05  filler                  pic x(38) value
+                   'PCRE2CFG  -  PCRE2 BUILD CONFIGURATION'.
+           05  filler                  pic x(94) value spaces.
+
+       01  ws-detail-numeric.
+           05  dn-label                pic x(28).
+           05  dn-value                pic zzzzzzzz9.
+           05  filler                  pic x(96) value spaces.
+
+       01  ws-detail-text.
+           05  dt-label                pic x(28).
+           05  dt-value                pic x(32).
+           05  filler                  pic x(72) value spaces.
+
+       procedure division.
+       0000-mainline.
+           perform 1000-initialize
+           perform 2000-print-config-report
+           perform 8000-finish
+           goback.
+
+      ***************************************************************
+      * 1000-INITIALIZE - open CFGOUT and print the report heading. *
+      ***************************************************************
+       1000-initialize.
+           open output cfgout
+           move '1' to cfg-cc
+           move ws-heading-1 to cfg-text
+           write cfg-line
+           move ' ' to cfg-cc
+           move spaces to cfg-text
+           write cfg-line
+           .
+
+      ***************************************************************
+      * 2000-PRINT-CONFIG-REPORT - one pcre2_config_8 call and one   *
+      * detail line per capability this build reports on.            *
+      ***************************************************************
+       2000-print-config-report.
+           perform 2010-print-version
+           perform 2020-print-unicode
+           perform 2030-print-jit
+           perform 2040-print-linksize
+           perform 2050-print-matchlimit
+           perform 2060-print-heaplimit
+           perform 2070-print-depthlimit
+           perform 2080-print-parenslimit
+           perform 2090-print-newline
+           perform 2100-print-bsr
+           perform 2110-print-never-backslash-c
+           perform 2120-print-compiled-widths
+           .
+
+       2010-print-version.
+           move spaces to ws-cfg-str-value
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-VERSION
+                                by reference ws-cfg-str-value
+               returning ws-cfg-rc
+           move 'PCRE2 VERSION' to dt-label
+           move ws-cfg-str-value to dt-value
+           perform 2900-write-text-line
+           .
+
+       2020-print-unicode.
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-UNICODE
+                                by reference ws-cfg-num-value
+               returning ws-cfg-rc
+           move 'UNICODE SUPPORT (1=YES)' to dn-label
+           move ws-cfg-num-value to dn-value
+           perform 2910-write-numeric-line
+           move spaces to ws-cfg-str-value
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-UNICODE-VERSION
+                                by reference ws-cfg-str-value
+               returning ws-cfg-rc
+           move 'UNICODE VERSION' to dt-label
+           move ws-cfg-str-value to dt-value
+           perform 2900-write-text-line
+           .
+
+       2030-print-jit.
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-JIT
+                                by reference ws-cfg-num-value
+               returning ws-cfg-rc
+           move 'JIT AVAILABLE (1=YES)' to dn-label
+           move ws-cfg-num-value to dn-value
+           perform 2910-write-numeric-line
+           move spaces to ws-cfg-str-value
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-JITTARGET
+                                by reference ws-cfg-str-value
+               returning ws-cfg-rc
+           move 'JIT TARGET' to dt-label
+           move ws-cfg-str-value to dt-value
+           perform 2900-write-text-line
+           .
+
+       2040-print-linksize.
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-LINKSIZE
+                                by reference ws-cfg-num-value
+               returning ws-cfg-rc
+           move 'INTERNAL LINK SIZE' to dn-label
+           move ws-cfg-num-value to dn-value
+           perform 2910-write-numeric-line
+           .
+
+       2050-print-matchlimit.
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-MATCHLIMIT
+                                by reference ws-cfg-num-value
+               returning ws-cfg-rc
+           move 'DEFAULT MATCH LIMIT' to dn-label
+           move ws-cfg-num-value to dn-value
+           perform 2910-write-numeric-line
+           .
+
+       2060-print-heaplimit.
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-HEAPLIMIT
+                                by reference ws-cfg-num-value
+               returning ws-cfg-rc
+           move 'DEFAULT HEAP LIMIT (KB)' to dn-label
+           move ws-cfg-num-value to dn-value
+           perform 2910-write-numeric-line
+           .
+
+       2070-print-depthlimit.
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-DEPTHLIMIT
+                                by reference ws-cfg-num-value
+               returning ws-cfg-rc
+           move 'DEFAULT DEPTH LIMIT' to dn-label
+           move ws-cfg-num-value to dn-value
+           perform 2910-write-numeric-line
+           .
+
+       2080-print-parenslimit.
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-PARENSLIMIT
+                                by reference ws-cfg-num-value
+               returning ws-cfg-rc
+           move 'MAX PARENTHESES DEPTH' to dn-label
+           move ws-cfg-num-value to dn-value
+           perform 2910-write-numeric-line
+           .
+
+       2090-print-newline.
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-NEWLINE
+                                by reference ws-cfg-num-value
+               returning ws-cfg-rc
+           move 'DEFAULT NEWLINE CONVENTION' to dn-label
+           move ws-cfg-num-value to dn-value
+           perform 2910-write-numeric-line
+           .
+
+       2100-print-bsr.
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-BSR
+                                by reference ws-cfg-num-value
+               returning ws-cfg-rc
+           move 'DEFAULT \R CONVENTION' to dn-label
+           move ws-cfg-num-value to dn-value
+           perform 2910-write-numeric-line
+           .
+
+       2110-print-never-backslash-c.
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-NEVER-BACKSLASH-C
+                                by reference ws-cfg-num-value
+               returning ws-cfg-rc
+           move '\C DISABLED (1=YES)' to dn-label
+           move ws-cfg-num-value to dn-value
+           perform 2910-write-numeric-line
+           .
+
+       2120-print-compiled-widths.
+           call 'pcre2_config_8' using
+                                value PCRE2-CONFIG-COMPILED-WIDTHS
+                                by reference ws-cfg-num-value
+               returning ws-cfg-rc
+           move 'COMPILED CODE UNIT WIDTHS' to dn-label
+           move ws-cfg-num-value to dn-value
+           perform 2910-write-numeric-line
+           .
+
+      ***************************************************************
+      * 2900/2910 - the two detail-line formats a config item can    *
+      * come back as: a character string, or a plain number.         *
+      ***************************************************************
+       2900-write-text-line.
+           move ' ' to cfg-cc
+           move ws-detail-text to cfg-text
+           write cfg-line
+           .
+
+       2910-write-numeric-line.
+           move ' ' to cfg-cc
+           move ws-detail-numeric to cfg-text
+           write cfg-line
+           .
+
+      ***************************************************************
+      * 8000-FINISH - close up.                                      *
+      ***************************************************************
+       8000-finish.
+           close cfgout
+           display 'PCRE2CFG: configuration report complete'
+           .
+
+       end program PCRE2CFG.
