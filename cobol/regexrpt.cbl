@@ -0,0 +1,397 @@
+      ***************************************************************
+      *                                                             *
+      *    PROGRAM:  REGEXRPT                                       *
+      *    AUTHOR:   D. Connolly                                    *
+      *    INSTALLATION:  PCRE2 FOR Z/OS - REGEX UTILITIES          *
+      *    DATE-WRITTEN:  2026-08-09                                 *
+      *                                                             *
+      *    REGEXRPT reads RPTCTL, a control file of pattern-id and   *
+      *    DDNAME pairs, one pair per record.  For each pair it       *
+      *    looks the pattern up in the PATLIB pattern library,        *
+      *    compiles it once, opens the named dataset dynamically      *
+      *    and runs pcre2_match_8 against every record in it,         *
+      *    timing the pass.  One line per pair - dataset, records     *
+      *    scanned, records matched, and elapsed time - is printed    *
+      *    to RPTOUT, followed by a grand-total line, so an operator  *
+      *    can see at a glance which of the overnight regex-scrub     *
+      *    steps are the ones eating the batch window.                *
+      *                                                             *
+      ***************************************************************
+      * MODIFICATION HISTORY                                       *
+      * DATE        BY   DESCRIPTION                                *
+      * 2026-08-09  DC   Original program.                          *
+      * 2026-08-09  DC   3010 no longer falls through to a stale     *
+      *                  pattern when a pattern-id is not found in    *
+      *                  PATLIB; elapsed time is now computed from a  *
+      *                  true HHMMSSHH-to-hundredths conversion       *
+      *                  instead of a raw subtraction.                *
+      ***************************************************************
+       identification division.
+       program-id.    REGEXRPT.
+       author.        D. Connolly.
+       installation.  PCRE2 FOR Z/OS.
+       date-written.  09-AUG-2026.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select rptctl
+               assign to RPTCTL
+               organization is sequential.
+           select scanfile
+               assign to ws-scan-ddname
+               organization is sequential
+               file status is ws-scanfile-status.
+           select rptout
+               assign to RPTOUT
+               organization is sequential.
+           select patlib
+               assign to PATLIB
+               organization is indexed
+               access mode is random
+               record key is pat-id
+               file status is ws-patlib-status.
+
+       data division.
+       file section.
+       fd  rptctl
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  rptctl-record.
+           05  rptctl-pattern-id       pic x(08).
+           05  filler                  pic x(01).
+           05  rptctl-ddname           pic x(08).
+           05  filler                  pic x(63).
+
+       fd  scanfile
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  scan-record                 pic x(256).
+
+       fd  rptout
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  rpt-line.
+           05  rpt-cc                  pic x(01).
+           05  rpt-text                pic x(132).
+
+       fd  patlib.
+           COPY patrec.
+
+       working-storage section.
+       COPY pcre2.
+
+       01  ws-switches.
+           05  ws-ctl-eof-sw           pic x(01) value 'N'.
+               88  ws-ctl-eof                     value 'Y'.
+           05  ws-scan-eof-sw          pic x(01) value 'N'.
+               88  ws-scan-eof                    value 'Y'.
+
+       01  ws-scan-ddname              pic x(08).
+       01  ws-scanfile-status          pic x(02).
+           88  ws-scanfile-ok                     value '00'.
+
+       01  ws-patlib-status            pic x(02).
+           88  ws-patlib-ok                       value '00'.
+
+       01  ws-pattern                  pic x(256).
+       01  ws-pattern-len              pic 9(9)  comp.
+       01  ws-options                  pic 9(9)  comp value zero.
+       01  ws-code-ptr                 usage pointer.
+       01  ws-match-data               usage pointer.
+       01  ws-ovector-count            pic 9(9)  comp value 20.
+       01  ws-errorcode                pic s9(9) comp.
+       01  ws-erroffset                pic 9(9)  comp.
+       01  ws-rc                       pic s9(9) comp.
+
+       01  ws-run-counters.
+           05  ws-run-scanned          pic 9(9)  comp value zero.
+           05  ws-run-matched          pic 9(9)  comp value zero.
+
+       01  ws-grand-totals.
+           05  ws-total-pairs          pic 9(9)  comp value zero.
+           05  ws-total-scanned        pic 9(9)  comp value zero.
+           05  ws-total-matched        pic 9(9)  comp value zero.
+
+       01  ws-start-time               pic 9(8).
+       01  ws-end-time                 pic 9(8).
+       01  ws-elapsed-time             pic 9(8).
+
+      ***************************************************************
+      * ACCEPT FROM TIME comes back HHMMSSHH - hours, minutes,        *
+      * seconds, hundredths - which is not a linear counter, so it    *
+      * cannot just be subtracted the way a plain elapsed-seconds      *
+      * counter could.  These fields convert a HHMMSSHH value to a     *
+      * true total-hundredths-of-a-second count so start and end can   *
+      * be subtracted correctly across a minute or hour boundary, not  *
+      * just across midnight.                                          *
+      ***************************************************************
+       01  ws-time-in                  pic x(08).
+       01  ws-time-hh                  pic 9(02).
+       01  ws-time-mm                  pic 9(02).
+       01  ws-time-ss                  pic 9(02).
+       01  ws-time-hth                 pic 9(02).
+       01  ws-time-total               pic 9(09) comp.
+       01  ws-start-total              pic 9(09) comp.
+       01  ws-end-total                pic 9(09) comp.
+       01  ws-elapsed-signed           pic s9(09) comp.
+
+       01  ws-report-heading-1.
+           05  filler                  pic x(20) value
+                   'REGEXRPT  -  PCRE2 R'.
+           05  filler                  pic x(20) value
+                   'EGEX SCAN SUMMARY   '.
+           05  filler                  pic x(92) value spaces.
+
+       01  ws-report-heading-2.
+           05  filler                  pic x(08) value 'PATTERN '.
+           05  filler                  pic x(01) value space.
+           05  filler                  pic x(08) value 'DATASET '.
+           05  filler                  pic x(01) value space.
+           05  filler                  pic x(12) value 'SCANNED     '.
+           05  filler                  pic x(12) value 'MATCHED     '.
+           05  filler                  pic x(12) value 'ELAPSED     '.
+           05  filler                  pic x(78) value spaces.
+
+       01  ws-report-detail.
+           05  rd-pattern-id           pic x(08).
+           05  filler                  pic x(01) value space.
+           05  rd-ddname               pic x(08).
+           05  filler                  pic x(01) value space.
+           05  rd-scanned              pic zzzzzzzz9.
+           05  filler                  pic x(03) value spaces.
+           05  rd-matched              pic zzzzzzzz9.
+           05  filler                  pic x(03) value spaces.
+           05  rd-elapsed              pic zzzzz9.99.
+           05  filler                  pic x(84) value spaces.
+
+       01  ws-report-total.
+           05  filler                  pic x(17) value
+                   'TOTAL DATASETS: '.
+           05  rt-pairs                pic zzzzzzzz9.
+           05  filler                  pic x(19) value
+                   '   TOTAL SCANNED: '.
+           05  rt-scanned              pic zzzzzzzz9.
+           05  filler                  pic x(19) value
+                   '   TOTAL MATCHED: '.
+           05  rt-matched              pic zzzzzzzz9.
+           05  filler                  pic x(41) value spaces.
+
+       procedure division.
+       0000-mainline.
+           perform 1000-initialize
+           perform 2000-process-control-file
+               thru 2000-process-control-file-exit
+           perform 8000-finish
+           goback.
+
+      ***************************************************************
+      * 1000-INITIALIZE - open the control and report files and     *
+      * print the report headings.                                   *
+      ***************************************************************
+       1000-initialize.
+           open input rptctl
+           open output rptout
+           move '1' to rpt-cc
+           move ws-report-heading-1 to rpt-text
+           write rpt-line
+           move ' ' to rpt-cc
+           move ws-report-heading-2 to rpt-text
+           write rpt-line
+           .
+
+      ***************************************************************
+      * 2000-PROCESS-CONTROL-FILE - one pattern-id/ddname pair per   *
+      * RPTCTL record.                                                *
+      ***************************************************************
+       2000-process-control-file.
+           read rptctl
+               at end
+                   move 'Y' to ws-ctl-eof-sw
+                   go to 2000-process-control-file-exit
+           end-read
+           if rptctl-record equal spaces
+               go to 2000-process-control-file
+           end-if
+           perform 3000-scan-one-dataset
+           go to 2000-process-control-file
+           .
+       2000-process-control-file-exit.
+           exit.
+
+      ***************************************************************
+      * 3000-SCAN-ONE-DATASET - look up and compile the pattern,     *
+      * time and run the match pass over the named dataset, and      *
+      * print the summary line for it.                                *
+      ***************************************************************
+       3000-scan-one-dataset.
+           move zero to ws-run-scanned ws-run-matched
+           perform 3010-lookup-pattern
+               thru 3010-lookup-pattern-exit
+           if not ws-patlib-ok
+               go to 3000-scan-one-dataset-exit
+           end-if
+           call 'pcre2_compile_8' using
+                                ws-pattern
+                                value ws-pattern-len
+                                value ws-options
+                                ws-errorcode
+                                ws-erroffset
+                                value 0
+                returning ws-code-ptr
+           if ws-code-ptr equal null
+               display 'REGEXRPT: could not compile pattern '
+                        rptctl-pattern-id ' PCRE2 error ' ws-errorcode
+               go to 3000-scan-one-dataset-exit
+           end-if
+           call 'pcre2_match_data_create_8' using
+                                value ws-ovector-count
+                                value 0
+               returning ws-match-data
+           move rptctl-ddname to ws-scan-ddname
+           accept ws-start-time from time
+           open input scanfile
+           if not ws-scanfile-ok
+               display 'REGEXRPT: could not open ' rptctl-ddname
+                        ' status ' ws-scanfile-status
+               call 'pcre2_match_data_free_8' using
+                                value ws-match-data
+               call 'pcre2_code_free_8' using
+                                value ws-code-ptr
+               go to 3000-scan-one-dataset-exit
+           end-if
+           move 'N' to ws-scan-eof-sw
+           perform 3100-scan-one-record
+               with test before
+               until ws-scan-eof
+           close scanfile
+           accept ws-end-time from time
+           perform 3020-compute-elapsed-time
+           call 'pcre2_match_data_free_8' using
+                                value ws-match-data
+           call 'pcre2_code_free_8' using
+                                value ws-code-ptr
+           add 1 to ws-total-pairs
+           add ws-run-scanned to ws-total-scanned
+           add ws-run-matched to ws-total-matched
+           perform 3200-print-detail-line
+           .
+       3000-scan-one-dataset-exit.
+           exit.
+
+      ***************************************************************
+      * 3010-LOOKUP-PATTERN - PATLIB is keyed by pattern-id only;    *
+      * REGEXRPT does not accept a literal pattern the way REGEXSCN  *
+      * and REGEXSUB do, since a batch report is driven entirely by  *
+      * the control file.                                             *
+      ***************************************************************
+       3010-lookup-pattern.
+           open input patlib
+           move rptctl-pattern-id to pat-id
+           read patlib
+           if not ws-patlib-ok
+               display 'REGEXRPT: pattern-id ' rptctl-pattern-id
+                        ' not found in PATLIB, status ' ws-patlib-status
+               close patlib
+               go to 3010-lookup-pattern-exit
+           end-if
+           move pat-text to ws-pattern
+           move pat-text-len to ws-pattern-len
+           move pat-options-word to ws-options
+           close patlib
+           .
+       3010-lookup-pattern-exit.
+           exit.
+
+      ***************************************************************
+      * 3020-COMPUTE-ELAPSED-TIME - ACCEPT FROM TIME returns          *
+      * HHMMSSHH, not a linear counter, so start and end have to be   *
+      * converted to total hundredths-of-a-second before subtracting  *
+      * or the result is wrong every time the scan crosses a minute   *
+      * or hour boundary, not just midnight.                          *
+      ***************************************************************
+       3020-compute-elapsed-time.
+           move ws-start-time to ws-time-in
+           perform 3021-convert-time-to-hundredths
+           move ws-time-total to ws-start-total
+           move ws-end-time to ws-time-in
+           perform 3021-convert-time-to-hundredths
+           move ws-time-total to ws-end-total
+           compute ws-elapsed-signed = ws-end-total - ws-start-total
+           if ws-elapsed-signed less than zero
+               add 8640000 to ws-elapsed-signed
+           end-if
+           move ws-elapsed-signed to ws-elapsed-time
+           .
+
+       3021-convert-time-to-hundredths.
+           move ws-time-in(1:2) to ws-time-hh
+           move ws-time-in(3:2) to ws-time-mm
+           move ws-time-in(5:2) to ws-time-ss
+           move ws-time-in(7:2) to ws-time-hth
+           compute ws-time-total =
+               ws-time-hh * 360000 + ws-time-mm * 6000
+                   + ws-time-ss * 100 + ws-time-hth
+           .
+
+      ***************************************************************
+      * 3100-SCAN-ONE-RECORD - the read/match loop for one dataset.  *
+      ***************************************************************
+       3100-scan-one-record.
+           read scanfile into scan-record
+               at end
+                   move 'Y' to ws-scan-eof-sw
+                   go to 3100-scan-one-record-exit
+           end-read
+           add 1 to ws-run-scanned
+           call 'pcre2_match_8' using
+                                value ws-code-ptr
+                                by reference scan-record
+                                value 256
+                                value 0
+                                value 0
+                                value ws-match-data
+                                value 0
+               returning ws-rc
+           if ws-rc is greater than zero
+               add 1 to ws-run-matched
+           end-if
+           .
+       3100-scan-one-record-exit.
+           exit.
+
+      ***************************************************************
+      * 3200-PRINT-DETAIL-LINE - one summary line per dataset.       *
+      ***************************************************************
+       3200-print-detail-line.
+           move rptctl-pattern-id to rd-pattern-id
+           move rptctl-ddname to rd-ddname
+           move ws-run-scanned to rd-scanned
+           move ws-run-matched to rd-matched
+           divide ws-elapsed-time by 100 giving rd-elapsed
+           move ' ' to rpt-cc
+           move ws-report-detail to rpt-text
+           write rpt-line
+           .
+
+      ***************************************************************
+      * 8000-FINISH - print the grand-total line and close up.       *
+      ***************************************************************
+       8000-finish.
+           move ws-total-pairs to rt-pairs
+           move ws-total-scanned to rt-scanned
+           move ws-total-matched to rt-matched
+           move ' ' to rpt-cc
+           move ws-report-total to rpt-text
+           write rpt-line
+           close rptctl rptout
+           display 'REGEXRPT: ' ws-total-pairs ' dataset(s) scanned, '
+                    ws-total-scanned ' records read, '
+                    ws-total-matched ' records matched'
+           .
+
+       end program REGEXRPT.
