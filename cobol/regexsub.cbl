@@ -0,0 +1,638 @@
+      ***************************************************************
+      *                                                             *
+      *    PROGRAM:  REGEXSUB                                       *
+      *    AUTHOR:   D. Connolly                                    *
+      *    INSTALLATION:  PCRE2 for z/OS - regex utilities          *
+      *    DATE-WRITTEN:  2026-08-09                                 *
+      *                                                             *
+      *    REGEXSUB reads a sequential extract one record at a      *
+      *    time and runs it through pcre2_substitute_8 with the     *
+      *    pattern/replacement pair named on the control card -     *
+      *    typically to mask a card-number-shaped field before an   *
+      *    extract goes to a downstream vendor.  Every record is    *
+      *    rewritten to OUTFILE whether or not it was touched, and  *
+      *    a one-record summary of how many substitutions were      *
+      *    made across the whole file is written to SUBSUM.         *
+      *                                                             *
+      ***************************************************************
+      * MODIFICATION HISTORY                                       *
+      * DATE        BY   DESCRIPTION                                *
+      * 2026-08-09  DC   Original program.                          *
+      * 2026-08-09  DC   CTLCARD is now one or more KEYWORD=VALUE   *
+      *                  control statements instead of one fixed-   *
+      *                  format card, matching REGEXSCN.  CODESET=  *
+      *                  name runs the pattern, replacement and     *
+      *                  every subject record through PCRZ-CODESET- *
+      *                  INIT for the named code page instead of a  *
+      *                  conversion baked in at compile time.        *
+      * 2026-08-09  DC   AUDITLOG=YES writes one AUDITLOG record for *
+      *                  every record REGEXSUB actually changes, so  *
+      *                  a compliance reviewer can see which record  *
+      *                  in a run was redacted without having to     *
+      *                  diff the whole INFILE/OUTFILE pair.          *
+      * 2026-08-09  DC   Each AUDITLOG record now also carries the   *
+      *                  run date, not just the time, so entries      *
+      *                  stay attributable once a run crosses         *
+      *                  midnight or the log is reviewed days later.   *
+      * 2026-08-09  DC   A CODESET= that fails PCRZ-CODESET-INIT now   *
+      *                  writes a CSETAUD record before the job stops   *
+      *                  instead of only a DISPLAY line.                *
+      * 2026-08-09  DC   CODESET= now actually runs the pattern, the    *
+      *                  REPLACEMENT= text, and every subject record     *
+      *                  through pcrz_codeset_convert, and converts      *
+      *                  the substituted result back before OUTFILE      *
+      *                  sees it, instead of only validating the         *
+      *                  codeset name at PCRZ-CODESET-INIT time.         *
+      * 2026-08-09  DC   1020-USE-PATLIB-PATTERN now moves PAT-OPTIONS-  *
+      *                  WORD into WS-OPTIONS and the PCRE2_COMPILE_8    *
+      *                  call now passes WS-OPTIONS instead of a fixed   *
+      *                  zero, so a PATLIB entry's CASELESS/MULTILINE/   *
+      *                  UTF options actually reach the compiled         *
+      *                  pattern instead of being silently dropped.      *
+      * 2026-08-09  DC   PCRE2-SUBSTITUTE-GLOBAL is now added onto a      *
+      *                  separate WS-SUBST-OPTIONS field used only by    *
+      *                  the pcre2_substitute_8 call, instead of onto     *
+      *                  WS-OPTIONS itself - that bit collided with       *
+      *                  the compile-time PCRE2-FIRSTLINE option, which   *
+      *                  has the identical value, and was reaching        *
+      *                  pcre2_compile_8 on every run.                    *
+      ***************************************************************
+       identification division.
+       program-id.    REGEXSUB.
+       author.        D. Connolly.
+       installation.  PCRE2 FOR Z/OS.
+       date-written.  09-AUG-2026.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select infile
+               assign to INFILE
+               organization is sequential.
+           select ctlcard
+               assign to CTLCARD
+               organization is sequential.
+           select outfile
+               assign to OUTFILE
+               organization is sequential.
+           select subsum
+               assign to SUBSUM
+               organization is sequential.
+           select auditlog
+               assign to AUDITLOG
+               organization is sequential.
+           select csetaud
+               assign to CSETAUD
+               organization is sequential.
+           select patlib
+               assign to PATLIB
+               organization is indexed
+               access mode is random
+               record key is pat-id
+               file status is ws-patlib-status.
+
+       data division.
+       file section.
+       fd  infile
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  in-record                   pic x(256).
+
+       fd  ctlcard
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  ctl-record                  pic x(132).
+
+       fd  outfile
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  out-record                  pic x(256).
+
+       fd  subsum
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  sum-record                  pic x(80).
+
+       fd  auditlog
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  audit-record.
+           05  aud-date                pic 9(08).
+           05  filler                  pic x(01).
+           05  aud-timestamp           pic 9(08).
+           05  filler                  pic x(01).
+           05  aud-record-number       pic 9(09).
+           05  filler                  pic x(01).
+           05  aud-pattern-id          pic x(08).
+           05  filler                  pic x(01).
+           05  aud-before-len          pic 9(09).
+           05  filler                  pic x(01).
+           05  aud-after-len           pic 9(09).
+           05  filler                  pic x(01).
+           05  aud-subst-count         pic 9(09).
+           05  filler                  pic x(28).
+
+       fd  csetaud
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+           COPY csetaud.
+
+       fd  patlib.
+           COPY patrec.
+
+       working-storage section.
+       COPY pcre2.
+       COPY pcrzconh REPLACING ==:PREFIX:== BY ==cs==.
+
+      * CTLCARD carries one or more KEYWORD=VALUE control statements.
+      * PATTERN= names a pattern-id to be looked up in PATLIB;
+      * PATTERNTEXT= carries the pattern text directly; REPLACEMENT=
+      * is the substitution text; CODESET= names the code page the
+      * pattern, replacement and every subject record are to be
+      * converted through before pcre2_compile_8/pcre2_substitute_8
+      * see them.
+       01  ws-ctl-record               pic x(80).
+       01  ws-ctl-keyword              pic x(20).
+       01  ws-ctl-value                pic x(72).
+       01  ws-ctl-ptr                  pic 9(4) comp.
+
+       01  subcc-pattern-id            pic x(08).
+       01  subcc-pattern-text          pic x(80).
+       01  subcc-replacement           pic x(40).
+       01  subcc-codeset               pic x(20).
+       01  ws-codeset-len              pic 9(4)  comp.
+       01  ws-codeset-rc               pic s9(9) comp.
+       01  subcc-auditlog              pic x(03).
+
+       01  ws-switches.
+           05  ws-ctl-eof-sw           pic x(01) value 'N'.
+               88  ws-ctl-eof                     value 'Y'.
+           05  ws-auditlog-sw          pic x(01) value 'N'.
+               88  ws-auditlog-mode                value 'Y'.
+
+       01  ws-audit-timestamp          pic 9(08).
+       01  ws-audit-date                pic 9(08).
+
+       01  ws-patlib-status            pic x(02).
+           88  ws-patlib-ok                      value '00'.
+
+       01  ws-pattern                  pic x(256).
+       01  ws-pattern-len              pic 9(9)  comp.
+       01  ws-options                  pic 9(9)  comp value zero.
+       01  ws-subst-options            pic 9(9)  comp value zero.
+       01  ws-replacement              pic x(40).
+       01  ws-replacement-len          pic 9(9)  comp.
+       01  ws-code-ptr                 usage pointer.
+       01  ws-errorcode                pic s9(9) comp.
+       01  ws-erroffset                pic 9(9)  comp.
+       01  ws-subst-rc                 pic s9(9) comp.
+
+      ***************************************************************
+      * Codeset conversion working-storage - CODESET= runs the       *
+      * pattern, the replacement text, and every subject record       *
+      * through pcrz_codeset_convert so PCRE2 always sees the same    *
+      * code page this program was built to expect, and the final     *
+      * substituted output is converted back before it is written.     *
+      ***************************************************************
+       01  ws-cs-rc                    pic s9(9) comp.
+       01  ws-pattern-view             pic x(256) based.
+       01  ws-replacement-view         pic x(40)  based.
+       01  ws-subject-ptr              usage pointer.
+       01  ws-subject-view             pic x(256) based.
+       01  ws-substitute-view          pic x(512) based.
+
+       01  ws-outbuf                   pic x(512).
+       01  ws-outbuf-len               pic 9(9)  comp.
+
+       01  ws-counters.
+           05  ws-record-count         pic 9(9)  comp value zero.
+           05  ws-changed-count        pic 9(9)  comp value zero.
+           05  ws-substitution-total   pic 9(9)  comp value zero.
+
+       01  ws-summary-record.
+           05  ws-sum-records-label    pic x(16) value
+                                           'RECORDS READ   '.
+           05  ws-sum-records          pic zzzzzzzz9.
+           05  filler                  pic x(01) value space.
+           05  ws-sum-changed-label    pic x(16) value
+                                           'RECORDS CHANGED'.
+           05  ws-sum-changed          pic zzzzzzzz9.
+           05  filler                  pic x(01) value space.
+           05  ws-sum-subs-label       pic x(16) value
+                                           'SUBSTITUTIONS   '.
+           05  ws-sum-subs             pic zzzzzzzz9.
+           05  filler                  pic x(10).
+
+       procedure division.
+       0000-mainline.
+           perform 1000-initialize
+           perform 2000-process-file
+               thru 2000-process-file-exit
+           perform 8000-finish
+           goback.
+
+      ***************************************************************
+      * 1000-INITIALIZE - read the control card, resolve the        *
+      * pattern, compile it, and open the data files.                *
+      ***************************************************************
+       1000-initialize.
+           move spaces to subcc-pattern-id subcc-pattern-text
+                          subcc-replacement subcc-codeset
+                          subcc-auditlog
+           open input ctlcard
+           perform 1005-read-control-card
+               with test before
+               until ws-ctl-eof
+           close ctlcard
+           if subcc-pattern-id equal spaces
+              and subcc-pattern-text equal spaces
+               display 'REGEXSUB: control card gave no PATTERN or '
+                        'PATTERNTEXT'
+               move 16 to return-code
+               stop run
+           end-if
+           if subcc-codeset not equal spaces
+               open output csetaud
+               perform 1040-init-codeset
+               close csetaud
+           end-if
+           if subcc-pattern-id is equal to spaces
+               perform 1010-use-literal-pattern
+           else
+               perform 1020-use-patlib-pattern
+           end-if
+           move subcc-replacement to ws-replacement
+           move 40 to ws-replacement-len
+           perform 1030-trim-replacement-len
+               until ws-replacement-len equal zero
+                  or ws-replacement(ws-replacement-len:1)
+                                             not equal space
+           if subcc-codeset not equal spaces
+               perform 1031-convert-replacement-codeset
+           end-if
+           move ws-options to ws-subst-options
+           add PCRE2-SUBSTITUTE-GLOBAL to ws-subst-options
+           call 'pcre2_compile_8' using
+                                ws-pattern
+                                value ws-pattern-len
+                                value ws-options
+                                ws-errorcode
+                                ws-erroffset
+                                value 0
+                returning ws-code-ptr
+           if ws-code-ptr equal null
+               display 'REGEXSUB: could not compile pattern, '
+                        'PCRE2 error ' ws-errorcode
+                        ' at offset ' ws-erroffset
+               move 16 to return-code
+               stop run
+           end-if
+           if subcc-auditlog equal 'YES'
+               set ws-auditlog-mode to true
+           end-if
+           open input infile
+           open output outfile
+           open output subsum
+           if ws-auditlog-mode
+               open output auditlog
+           end-if
+           .
+
+       1010-use-literal-pattern.
+           move subcc-pattern-text to ws-pattern
+           move 80 to ws-pattern-len
+           perform 1011-trim-pattern-len
+               until ws-pattern-len equal zero
+                  or ws-pattern(ws-pattern-len:1) not equal space
+           if subcc-codeset not equal spaces
+               perform 1012-convert-pattern-codeset
+           end-if
+           .
+       1011-trim-pattern-len.
+           subtract 1 from ws-pattern-len
+           .
+
+      ***************************************************************
+      * 1012-CONVERT-PATTERN-CODESET - run the pattern text through   *
+      * pcrz_codeset_convert once, before pcre2_compile_8 ever sees    *
+      * it, so a pattern written in the job's native codeset compiles  *
+      * the same way regardless of what CODESET= names.                *
+      ***************************************************************
+       1012-convert-pattern-codeset.
+           call 'pcrz_codeset_convert' using
+                                by reference cs-pcrz-zcsstrct
+                                value PCRZ-CONVERT-FORWARD
+                                value PCRZ-CONVERT-PATTERN
+                                by reference ws-pattern
+                                value ws-pattern-len
+               returning ws-cs-rc
+           if ws-cs-rc less than zero
+               display 'REGEXSUB: pattern codeset conversion failed, '
+                        'PCRZ error ' ws-cs-rc
+               move 16 to return-code
+               stop run
+           end-if
+           set address of ws-pattern-view to cs-pattern-1047
+           move ws-pattern-view(1:ws-pattern-len) to ws-pattern
+           .
+
+       1020-use-patlib-pattern.
+           open input patlib
+           move subcc-pattern-id to pat-id
+           read patlib
+           if not ws-patlib-ok
+               display 'REGEXSUB: pattern-id ' subcc-pattern-id
+                        ' not found in PATLIB, status ' ws-patlib-status
+               close patlib
+               move 16 to return-code
+               stop run
+           end-if
+           move pat-text to ws-pattern
+           move pat-text-len to ws-pattern-len
+           move pat-options-word to ws-options
+           if subcc-codeset not equal spaces
+               perform 1012-convert-pattern-codeset
+           end-if
+           close patlib
+           .
+
+       1030-trim-replacement-len.
+           subtract 1 from ws-replacement-len
+           .
+
+      ***************************************************************
+      * 1031-CONVERT-REPLACEMENT-CODESET - run the REPLACEMENT= text  *
+      * through pcrz_codeset_convert once, the same as the pattern,   *
+      * so pcre2_substitute_8 builds its output from a replacement     *
+      * string in the codeset PCRE2 actually expects.                  *
+      ***************************************************************
+       1031-convert-replacement-codeset.
+           call 'pcrz_codeset_convert' using
+                                by reference cs-pcrz-zcsstrct
+                                value PCRZ-CONVERT-FORWARD
+                                value PCRZ-CONVERT-REPLACEMENT
+                                by reference ws-replacement
+                                value ws-replacement-len
+               returning ws-cs-rc
+           if ws-cs-rc less than zero
+               display 'REGEXSUB: replacement codeset conversion '
+                        'failed, PCRZ error ' ws-cs-rc
+               move 16 to return-code
+               stop run
+           end-if
+           set address of ws-replacement-view to cs-replacement-1047
+           move ws-replacement-view(1:ws-replacement-len)
+               to ws-replacement
+           .
+
+      ***************************************************************
+      * 1005-READ-CONTROL-CARD - read one CTLCARD record and, unless *
+      * it is blank or a comment (a '*' in column 1), parse it as a  *
+      * KEYWORD=VALUE control statement.                              *
+      ***************************************************************
+       1005-read-control-card.
+           read ctlcard into ws-ctl-record
+               at end
+                   move 'Y' to ws-ctl-eof-sw
+                   go to 1005-read-control-card-exit
+           end-read
+           if ws-ctl-record equal spaces
+               go to 1005-read-control-card-exit
+           end-if
+           if ws-ctl-record(1:1) equal '*'
+               go to 1005-read-control-card-exit
+           end-if
+           perform 1006-parse-control-statement
+           .
+       1005-read-control-card-exit.
+           exit.
+
+      ***************************************************************
+      * 1006-PARSE-CONTROL-STATEMENT - split KEYWORD=VALUE and file  *
+      * the value under the keyword it belongs to.  An unrecognized  *
+      * keyword is flagged but does not stop the run.                *
+      ***************************************************************
+       1006-parse-control-statement.
+           move spaces to ws-ctl-keyword ws-ctl-value
+           move 1 to ws-ctl-ptr
+           unstring ws-ctl-record delimited by '='
+               into ws-ctl-keyword
+               with pointer ws-ctl-ptr
+           end-unstring
+           if ws-ctl-ptr less than or equal to length of ws-ctl-record
+               move ws-ctl-record(ws-ctl-ptr:) to ws-ctl-value
+           end-if
+           evaluate ws-ctl-keyword
+               when 'PATTERN'
+                   move ws-ctl-value(1:8) to subcc-pattern-id
+               when 'PATTERNTEXT'
+                   move ws-ctl-value(1:72) to subcc-pattern-text
+               when 'REPLACEMENT'
+                   move ws-ctl-value(1:40) to subcc-replacement
+               when 'CODESET'
+                   move ws-ctl-value(1:20) to subcc-codeset
+               when 'AUDITLOG'
+                   move ws-ctl-value(1:3) to subcc-auditlog
+               when other
+                   display 'REGEXSUB: ignoring unrecognized control '
+                            'statement ' ws-ctl-record
+           end-evaluate
+           .
+
+      ***************************************************************
+      * 1040-INIT-CODESET - validate the CODESET= name against the   *
+      * PCRZ-MAX-CODESET-SIZE limit and hand it to PCRZ-CODESET-INIT *
+      * so the pattern, replacement and every subject record run     *
+      * through the right EBCDIC/ASCII conversion for this job.       *
+      ***************************************************************
+       1040-init-codeset.
+           move 20 to ws-codeset-len
+           perform 1041-trim-codeset-len
+               until ws-codeset-len equal zero
+                  or subcc-codeset(ws-codeset-len:1) not equal space
+           if ws-codeset-len greater than PCRZ-MAX-CODESET-SIZE
+               display 'REGEXSUB: CODESET value ' subcc-codeset
+                        ' is longer than ' PCRZ-MAX-CODESET-SIZE
+                        ' characters'
+               move 16 to ws-codeset-rc
+               perform 1042-write-codeset-audit
+               move 16 to return-code
+               stop run
+           end-if
+           move subcc-codeset to cs-charset-locale
+           call 'pcrz_codeset_init' using
+                                by reference cs-pcrz-zcsstrct
+               returning ws-codeset-rc
+           if ws-codeset-rc less than zero
+               display 'REGEXSUB: codeset init failed for '
+                        subcc-codeset ' PCRZ error ' ws-codeset-rc
+               perform 1042-write-codeset-audit
+               move 16 to return-code
+               stop run
+           end-if
+           .
+       1041-trim-codeset-len.
+           subtract 1 from ws-codeset-len
+           .
+
+      ***************************************************************
+      * 1042-WRITE-CODESET-AUDIT - one CSETAUD record for every      *
+      * PCRZ-CODESET-INIT failure, matching REGEXSCN's audit trail.  *
+      ***************************************************************
+       1042-write-codeset-audit.
+           accept cset-aud-date from date yyyymmdd
+           accept cset-aud-time from time
+           move 'REGEXSUB' to cset-aud-program
+           move subcc-codeset to cset-aud-codeset
+           move ws-codeset-rc to cset-aud-rc
+           write cset-audit-record
+           .
+
+      ***************************************************************
+      * 2000-PROCESS-FILE - the main read/substitute/write loop.    *
+      ***************************************************************
+       2000-process-file.
+           read infile into in-record
+               at end
+                   go to 2000-process-file-exit
+           end-read
+           add 1 to ws-record-count
+           move 512 to ws-outbuf-len
+           set ws-subject-ptr to address of in-record
+           if subcc-codeset not equal spaces
+               perform 2005-convert-subject-codeset
+           end-if
+           set address of ws-subject-view to ws-subject-ptr
+           call 'pcre2_substitute_8' using
+                                value ws-code-ptr
+                                by reference ws-subject-view
+                                value 256
+                                value 0
+                                value ws-subst-options
+                                value 0
+                                value 0
+                                by reference ws-replacement
+                                value ws-replacement-len
+                                by reference ws-outbuf
+                                ws-outbuf-len
+               returning ws-subst-rc
+           if ws-subst-rc is greater than zero
+               add 1 to ws-changed-count
+               add ws-subst-rc to ws-substitution-total
+               if subcc-codeset not equal spaces
+                   perform 2006-convert-output-codeset
+               end-if
+               move ws-outbuf(1:256) to out-record
+               if ws-auditlog-mode
+                   perform 2010-write-audit-record
+               end-if
+           else
+               move in-record to out-record
+           end-if
+           write out-record
+           go to 2000-process-file
+           .
+       2000-process-file-exit.
+           exit
+           .
+
+      ***************************************************************
+      * 2005-CONVERT-SUBJECT-CODESET - run this record through        *
+      * pcrz_codeset_convert before it is handed to pcre2_substitute_8.*
+      * A conversion failure leaves ws-subject-ptr pointing at the     *
+      * record's own native bytes, so a bad record degrades to an     *
+      * ordinary (unconverted) substitution attempt instead of         *
+      * aborting the run.                                              *
+      ***************************************************************
+       2005-convert-subject-codeset.
+           call 'pcrz_codeset_convert' using
+                                by reference cs-pcrz-zcsstrct
+                                value PCRZ-CONVERT-FORWARD
+                                value PCRZ-CONVERT-SUBJECT
+                                by reference in-record
+                                value 256
+               returning ws-cs-rc
+           if ws-cs-rc less than zero
+               display 'REGEXSUB: record ' ws-record-count
+                        ' codeset conversion failed, PCRZ error '
+                        ws-cs-rc
+           else
+               set ws-subject-ptr to cs-subject-1047
+           end-if
+           .
+
+      ***************************************************************
+      * 2006-CONVERT-OUTPUT-CODESET - pcre2_substitute_8 builds its   *
+      * output in the codeset PCRE2 was set up to expect; convert it   *
+      * back to the job's native codeset (the reverse direction of     *
+      * 2005/1012/1031) before OUTFILE ever sees it.                   *
+      ***************************************************************
+       2006-convert-output-codeset.
+           call 'pcrz_codeset_convert' using
+                                by reference cs-pcrz-zcsstrct
+                                value PCRZ-CONVERT-REVERSE
+                                value PCRZ-CONVERT-SUBSTITUTE
+                                by reference ws-outbuf
+                                value ws-outbuf-len
+               returning ws-cs-rc
+           if ws-cs-rc less than zero
+               display 'REGEXSUB: record ' ws-record-count
+                        ' output codeset conversion failed, PCRZ '
+                        'error ' ws-cs-rc
+           else
+               set address of ws-substitute-view to cs-substitute-1047
+               move ws-substitute-view(1:ws-outbuf-len) to ws-outbuf
+           end-if
+           .
+
+      ***************************************************************
+      * 2010-WRITE-AUDIT-RECORD - one AUDITLOG record per changed    *
+      * record: when it ran, which INFILE record number it was,      *
+      * which pattern redacted it, and the before/after lengths so   *
+      * a reviewer can see a substitution happened without needing   *
+      * the actual before/after data alongside it.                    *
+      ***************************************************************
+       2010-write-audit-record.
+           accept ws-audit-date from date yyyymmdd
+           accept ws-audit-timestamp from time
+           move ws-audit-date to aud-date
+           move ws-audit-timestamp to aud-timestamp
+           move ws-record-count to aud-record-number
+           if subcc-pattern-id equal spaces
+               move 'LITERAL ' to aud-pattern-id
+           else
+               move subcc-pattern-id to aud-pattern-id
+           end-if
+           move 256 to aud-before-len
+           move ws-outbuf-len to aud-after-len
+           move ws-subst-rc to aud-subst-count
+           write audit-record
+           .
+
+      ***************************************************************
+      * 8000-FINISH - write the summary record and close up.        *
+      ***************************************************************
+       8000-finish.
+           move ws-record-count to ws-sum-records
+           move ws-changed-count to ws-sum-changed
+           move ws-substitution-total to ws-sum-subs
+           write sum-record from ws-summary-record
+           close infile outfile subsum
+           if ws-auditlog-mode
+               close auditlog
+           end-if
+           call 'pcre2_code_free_8' using
+                                value ws-code-ptr
+           display 'REGEXSUB: read ' ws-record-count
+                    ' changed ' ws-changed-count
+                    ' substitutions ' ws-substitution-total
+           .
+
+       end program REGEXSUB.
