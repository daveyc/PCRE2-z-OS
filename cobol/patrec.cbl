@@ -0,0 +1,22 @@
+      ***************************************************************
+      *                                                             *
+      *    COPYBOOK:  PATREC                                        *
+      *    AUTHOR:    D. Connolly                                   *
+      *    DATE-WRITTEN:  2026-08-09                                 *
+      *                                                             *
+      *    Record layout for the PATLIB pattern library - a keyed  *
+      *    VSAM file of PCRE2 patterns that REGEXSCN and its        *
+      *    relatives read at execution time instead of carrying a  *
+      *    pattern as a source literal.  PAT-ID is the key.         *
+      *                                                             *
+      ***************************************************************
+      * MODIFICATION HISTORY                                       *
+      * DATE        BY   DESCRIPTION                                *
+      * 2026-08-09  DC   Original copybook.                         *
+      ***************************************************************
+       01  pat-record.
+           05  pat-id                  pic x(08).
+           05  pat-text                pic x(200).
+           05  pat-text-len            pic 9(4)  comp.
+           05  pat-options-word        pic 9(9)  comp.
+           05  filler                  pic x(10).
