@@ -16,9 +16,27 @@
       * Swarbrick and under the same BSD licesnce as the rest of the*
       * package.                                                    *
       ***************************************************************
-      * One my enhance this program by adding some PARM=            *
-      * manipulation to accept pattern and input string from the    *
-      * JCL                                                         *
+      * Maintenance history:                                        *
+      * 2026-08-09  Pattern and subject are no longer hardcoded      *
+      *             literals.  Both are now parsed out of the EXEC  *
+      *             PARM= so a pattern can be tried against a       *
+      *             sample string without a recompile.  PARM format *
+      *             is  pattern/subject  (a single slash separates  *
+      *             the two; the pattern itself may not contain a   *
+      *             slash).  If PARM= is omitted the original       *
+      *             demonstration pattern and subjects are used.    *
+      * 2026-08-09  Replaced the POSIX regcomp/regexec/regfree calls *
+      *             with the full PCRE2 API (pcre2_compile_8,       *
+      *             pcre2_match_8 and friends) so the program gets  *
+      *             the PCRE2 option flags and syntax that are      *
+      *             already defined in the pcre2 copybook but were  *
+      *             never exercised by anything in this package.    *
+      * 2026-08-09  1000-GET-PARM now zeroes both WS-SUBJECT-LEN     *
+      *             entries up front, alongside WS-PATTERN-LEN.  A   *
+      *             PARM= with a pattern but no "/subject" leaves    *
+      *             WS-SUBJECT-LEN(1) untouched by the UNSTRING, and *
+      *             it was being passed uninitialized as a length    *
+      *             to pcre2_match_8 against a 256-byte buffer.      *
       ***************************************************************
       ****process nodynam pgmname(mixed)
       *process codepage(1047)
@@ -26,56 +44,131 @@
        program-id.  'REGEX1'.
        data division.
        working-storage section.
-       01  regex.
-           05  re-nsub         comp-5    pic s9(8).
-           05  re-comp         pointer.
-           05  re-cflags       comp-5    pic s9(8).
-           05  re-erroff       comp-5    pic s9(8).
-           05  re-len          comp-5    pic s9(8).
-           05  re-ucoll        comp-5    pic s9(4)  occurs 2.
-           05  re-lsub         pointer              occurs 10.
-           05  re-esub         pointer              occurs 10.
-           05  re-map          display   pic x(256).
-           05  re-shift        comp-5    pic s9(4).
-           05  re-dbcs         comp-5    pic s9(4).
-       77  reti                comp-5    pic s9(8).
-       77  msgbuf              display   pic x(100).
-      *77  lmsgbuf             comp      pic s9(8).
-       procedure division.
-           call 'regcomp' using regex
-                                content z'¬a[[:alnum:]]'
+       COPY pcre2.
+       01  ws-pattern              pic x(256).
+       01  ws-pattern-len          pic 9(9)  comp.
+       01  ws-options              pic 9(9)  comp value zero.
+       01  ws-code-ptr             usage pointer.
+       01  ws-match-data           usage pointer.
+       01  ws-ovector-count        pic 9(9)  comp value 20.
+       01  ws-errorcode            pic s9(9) comp.
+       01  ws-erroffset            pic 9(9)  comp.
+       01  ws-rc                   pic s9(9) comp.
+       01  ws-have-parm            pic x(01) value 'N'.
+           88  ws-parm-present               value 'Y'.
+       01  ws-subject-tbl.
+           05  ws-subject-entry    occurs 2 times
+                                    indexed by ws-subject-idx.
+               10  ws-subject          pic x(256).
+               10  ws-subject-len      pic 9(9)  comp.
+       01  ws-subject-count        pic 9(4)  comp value 2.
+       linkage section.
+       01  lk-parm.
+           05  lk-parm-len         pic s9(4) comp.
+           05  lk-parm-data        pic x(100).
+       procedure division using lk-parm.
+       0000-mainline.
+           perform 1000-get-parm
+           perform 2000-compile-pattern
+           call 'pcre2_match_data_create_8' using
+                                value ws-ovector-count
                                 value 0
-                returning reti
-           if reti is not equal to zero
-               display 'Could not compile regex'
+                returning ws-match-data
+           if ws-match-data equal null
+               display 'Could not allocate match data'
                stop run
            end-if
-           call 'regexec' using regex
-                                content z'abc'
-                                value 0 0 0
-                returning reti
-           perform check-reti
-           call 'regexec' using regex
-                                content z'qxp'
-                                value 0 0 0
-                returning reti
-           perform check-reti
-           call 'regfree' using regex
+           perform 3000-match-subjects
+           call 'pcre2_match_data_free_8' using
+                                value ws-match-data
+           call 'pcre2_code_free_8' using
+                                value ws-code-ptr
            goback.
 
-       check-reti.
-           evaluate reti
-           when zero
+      ***************************************************************
+      * 1000-GET-PARM - split the EXEC PARM= into pattern/subject.  *
+      * With no usable PARM= the original hardcoded demonstration   *
+      * pattern and its two sample subjects are used instead.       *
+      ***************************************************************
+       1000-get-parm.
+           move 'N' to ws-have-parm
+           move spaces to ws-pattern ws-subject(1) ws-subject(2)
+           move zero to ws-pattern-len
+                        ws-subject-len(1) ws-subject-len(2)
+           if lk-parm-len is greater than zero
+               unstring lk-parm-data(1:lk-parm-len)
+                   delimited by '/'
+                   into ws-pattern        count in ws-pattern-len
+                        ws-subject(1)     count in ws-subject-len(1)
+               end-unstring
+               if ws-pattern-len is greater than zero
+                   move 'Y' to ws-have-parm
+                   move 1 to ws-subject-count
+               end-if
+           end-if
+           if not ws-parm-present
+               move z'\xACa[[:alnum:]]' to ws-pattern
+               move 17 to ws-pattern-len
+               move 'abc' to ws-subject(1)
+               move 3 to ws-subject-len(1)
+               move 'qxp' to ws-subject(2)
+               move 3 to ws-subject-len(2)
+               move 2 to ws-subject-count
+           end-if
+           .
+
+      ***************************************************************
+      * 2000-COMPILE-PATTERN - pcre2_compile_8 replaces regcomp.     *
+      ***************************************************************
+       2000-compile-pattern.
+           call 'pcre2_compile_8' using
+                                ws-pattern
+                                value ws-pattern-len
+                                value ws-options
+                                ws-errorcode
+                                ws-erroffset
+                                value 0
+                returning ws-code-ptr
+           if ws-code-ptr equal null
+               display 'Could not compile regex, PCRE2 error '
+                        ws-errorcode ' at offset ' ws-erroffset
+               stop run
+           end-if
+           .
+
+      ***************************************************************
+      * 3000-MATCH-SUBJECTS - pcre2_match_8 replaces regexec, once   *
+      * per subject supplied (either the one from PARM= or both of  *
+      * the original demonstration subjects).                       *
+      ***************************************************************
+       3000-match-subjects.
+           perform 3100-match-one-subject
+               with test before
+               varying ws-subject-idx from 1 by 1
+               until ws-subject-idx is greater than ws-subject-count
+           .
+
+       3100-match-one-subject.
+           call 'pcre2_match_8' using
+                                value ws-code-ptr
+                                by reference ws-subject(ws-subject-idx)
+                                value ws-subject-len(ws-subject-idx)
+                                value 0
+                                value 0
+                                value ws-match-data
+                                value 0
+                returning ws-rc
+           perform 9000-check-rc
+           .
+
+       9000-check-rc.
+           evaluate true
+           when ws-rc is greater than zero
                display 'match'
-           when 1
+           when ws-rc equal PCRE2-ERROR-NOMATCH
                display 'no match'
            when other
-      *        move length of msgbuf to lmsgbuf
-               call 'regerror' using regex
-                                                 msgbuf
-                      value length of msgbuf
-                    returning reti
-               display 'Regex match failed: ' msgbuf
+               display 'Regex match failed, PCRE2 error ' ws-rc
                stop run
            end-evaluate
            .
