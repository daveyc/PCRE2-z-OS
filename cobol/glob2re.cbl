@@ -0,0 +1,264 @@
+      ***************************************************************
+      *                                                             *
+      *    PROGRAM:  GLOB2RE                                        *
+      *    AUTHOR:   D. Connolly                                    *
+      *    INSTALLATION:  PCRE2 FOR Z/OS - REGEX UTILITIES          *
+      *    DATE-WRITTEN:  2026-08-09                                 *
+      *                                                             *
+      *    GLOB2RE reads GLOBIN, one shell-style glob pattern per    *
+      *    record (the kind a dataset-selection list or a vendor     *
+      *    file-transfer profile is normally written in), and runs   *
+      *    each one through pcre2_pattern_convert_8 to produce the   *
+      *    equivalent PCRE2 regular expression, so the pattern can    *
+      *    be fed straight into REGEXSCN/REGEXSUB's PATTERNTEXT=      *
+      *    without anyone hand-translating "*.TXT" into "^.*\.TXT$"   *
+      *    themselves.  One GLOBOUT record is written per input       *
+      *    glob, holding the original glob text and its converted     *
+      *    regex side by side.                                        *
+      *                                                             *
+      ***************************************************************
+      * MODIFICATION HISTORY                                       *
+      * DATE        BY   DESCRIPTION                                *
+      * 2026-08-09  DC   Original program.                          *
+      * 2026-08-09  DC   NOWILDSEP=YES and NOSTRSTR=YES on the same  *
+      *                  GLOBCTL now OR both option bits together     *
+      *                  instead of NOSTRSTR silently overriding       *
+      *                  NOWILDSEP, so both restrictions apply when    *
+      *                  both keywords are requested.                  *
+      ***************************************************************
+       identification division.
+       program-id.    GLOB2RE.
+       author.        D. Connolly.
+       installation.  PCRE2 FOR Z/OS.
+       date-written.  09-AUG-2026.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select globctl
+               assign to GLOBCTL
+               organization is sequential.
+           select globin
+               assign to GLOBIN
+               organization is sequential.
+           select globout
+               assign to GLOBOUT
+               organization is sequential.
+
+       data division.
+       file section.
+       fd  globctl
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  globctl-record              pic x(80).
+
+       fd  globin
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  globin-record               pic x(80).
+
+       fd  globout
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  globout-record.
+           05  go-glob-text            pic x(80).
+           05  filler                  pic x(02) value spaces.
+           05  go-regex-text           pic x(160).
+           05  filler                  pic x(14).
+
+       working-storage section.
+       COPY pcre2.
+
+      * GLOBCTL is optional; when present it may carry NOWILDSEP=YES
+      * to keep a wildcard from crossing the glob separator (matching
+      * pcre2_pattern_convert's PCRE2_CONVERT_GLOB_NO_WILD_SEPARATOR),
+      * NOSTRSTR=YES to also disable the leading "starstar" shortcut
+      * (PCRE2_CONVERT_GLOB_NO_STARSTAR), or UTF8=YES to run the
+      * conversion in UTF-8 mode.
+       01  ws-ctl-record               pic x(80).
+       01  ws-ctl-keyword              pic x(20).
+       01  ws-ctl-value                pic x(60).
+       01  ws-ctl-ptr                  pic 9(4) comp.
+       01  globcc-nowildsep            pic x(03).
+       01  globcc-nostrstr             pic x(03).
+       01  globcc-utf8                 pic x(03).
+
+       01  ws-switches.
+           05  ws-ctl-eof-sw           pic x(01) value 'N'.
+               88  ws-ctl-eof                     value 'Y'.
+           05  ws-glob-eof-sw          pic x(01) value 'N'.
+               88  ws-glob-eof                    value 'Y'.
+
+       01  ws-convert-context          usage pointer.
+       01  ws-convert-options          pic 9(9)  comp value zero.
+       01  ws-nowildsep-bit-x          pic x(4) value x'00000020'.
+       01  ws-nowildsep-bit
+             redefines ws-nowildsep-bit-x pic 9(9) comp.
+       01  ws-nostrstr-bit-x           pic x(4) value x'00000040'.
+       01  ws-nostrstr-bit
+             redefines ws-nostrstr-bit-x pic 9(9) comp.
+       01  ws-glob-text                pic x(80).
+       01  ws-glob-len                 pic 9(9)  comp.
+       01  ws-converted-ptr            usage pointer.
+       01  ws-converted-len            pic 9(9)  comp.
+       01  ws-convert-rc               pic s9(9) comp.
+
+       01  ws-converted-area           pic x(160) based.
+
+       01  ws-counters.
+           05  ws-glob-count           pic 9(9)  comp value zero.
+           05  ws-error-count          pic 9(9)  comp value zero.
+
+       procedure division.
+       0000-mainline.
+           perform 1000-initialize
+           perform 2000-process-file
+               thru 2000-process-file-exit
+           perform 8000-finish
+           goback.
+
+      ***************************************************************
+      * 1000-INITIALIZE - read the optional control card, build the  *
+      * convert context, and open GLOBIN/GLOBOUT.                    *
+      ***************************************************************
+       1000-initialize.
+           move spaces to globcc-nowildsep globcc-nostrstr globcc-utf8
+           open input globctl
+           perform 1005-read-control-card
+               with test before
+               until ws-ctl-eof
+           close globctl
+           move PCRE2-CONVERT-GLOB to ws-convert-options
+           if globcc-nowildsep equal 'YES'
+               if function mod(ws-convert-options, ws-nowildsep-bit * 2)
+                       less than ws-nowildsep-bit
+                   add ws-nowildsep-bit to ws-convert-options
+               end-if
+           end-if
+           if globcc-nostrstr equal 'YES'
+               if function mod(ws-convert-options, ws-nostrstr-bit * 2)
+                       less than ws-nostrstr-bit
+                   add ws-nostrstr-bit to ws-convert-options
+               end-if
+           end-if
+           if globcc-utf8 equal 'YES'
+               add PCRE2-CONVERT-UTF to ws-convert-options
+           end-if
+           call 'pcre2_convert_context_create_8' using
+                                value 0
+               returning ws-convert-context
+           open input globin
+           open output globout
+           .
+
+      ***************************************************************
+      * 1005-READ-CONTROL-CARD - read one GLOBCTL record and, unless *
+      * it is blank or a comment (a '*' in column 1), parse it as a  *
+      * KEYWORD=VALUE control statement.                              *
+      ***************************************************************
+       1005-read-control-card.
+           read globctl into ws-ctl-record
+               at end
+                   move 'Y' to ws-ctl-eof-sw
+                   go to 1005-read-control-card-exit
+           end-read
+           if ws-ctl-record equal spaces
+               go to 1005-read-control-card-exit
+           end-if
+           if ws-ctl-record(1:1) equal '*'
+               go to 1005-read-control-card-exit
+           end-if
+           perform 1006-parse-control-statement
+           .
+       1005-read-control-card-exit.
+           exit.
+
+       1006-parse-control-statement.
+           move spaces to ws-ctl-keyword ws-ctl-value
+           move 1 to ws-ctl-ptr
+           unstring ws-ctl-record delimited by '='
+               into ws-ctl-keyword
+               with pointer ws-ctl-ptr
+           end-unstring
+           if ws-ctl-ptr less than or equal to length of ws-ctl-record
+               move ws-ctl-record(ws-ctl-ptr:) to ws-ctl-value
+           end-if
+           evaluate ws-ctl-keyword
+               when 'NOWILDSEP'
+                   move ws-ctl-value(1:3) to globcc-nowildsep
+               when 'NOSTRSTR'
+                   move ws-ctl-value(1:3) to globcc-nostrstr
+               when 'UTF8'
+                   move ws-ctl-value(1:3) to globcc-utf8
+               when other
+                   display 'GLOB2RE: ignoring unrecognized control '
+                            'statement ' ws-ctl-record
+           end-evaluate
+           .
+
+      ***************************************************************
+      * 2000-PROCESS-FILE - the main read/convert/write loop.        *
+      ***************************************************************
+       2000-process-file.
+           read globin into ws-glob-text
+               at end
+                   move 'Y' to ws-glob-eof-sw
+                   go to 2000-process-file-exit
+           end-read
+           move 80 to ws-glob-len
+           perform 2001-trim-glob-len
+               until ws-glob-len equal zero
+                  or ws-glob-text(ws-glob-len:1) not equal space
+           add 1 to ws-glob-count
+           call 'pcre2_pattern_convert_8' using
+                                by reference ws-glob-text
+                                value ws-glob-len
+                                value ws-convert-options
+                                ws-converted-ptr
+                                ws-converted-len
+                                value ws-convert-context
+               returning ws-convert-rc
+           move spaces to globout-record
+           move ws-glob-text to go-glob-text
+           if ws-convert-rc less than zero
+               add 1 to ws-error-count
+               move 'GLOB2RE: could not convert this pattern, '
+                    to go-regex-text
+               display 'GLOB2RE: could not convert ' ws-glob-text
+                        ' PCRE2 error ' ws-convert-rc
+           else
+               if ws-converted-len greater than 160
+                   move 160 to ws-converted-len
+               end-if
+               set address of ws-converted-area to ws-converted-ptr
+               move ws-converted-area(1:ws-converted-len)
+                   to go-regex-text
+               call 'pcre2_converted_pattern_free_8' using
+                                value ws-converted-ptr
+           end-if
+           write globout-record
+           go to 2000-process-file
+           .
+       2000-process-file-exit.
+           exit.
+
+       2001-trim-glob-len.
+           subtract 1 from ws-glob-len
+           .
+
+      ***************************************************************
+      * 8000-FINISH - free the convert context and close up.        *
+      ***************************************************************
+       8000-finish.
+           call 'pcre2_convert_context_free_8' using
+                                value ws-convert-context
+           close globin globout
+           display 'GLOB2RE: converted ' ws-glob-count
+                    ' pattern(s), ' ws-error-count ' error(s)'
+           .
+
+       end program GLOB2RE.
