@@ -0,0 +1,1286 @@
+      ***************************************************************
+      *                                                             *
+      *    PROGRAM:  REGEXSCN                                       *
+      *    AUTHOR:   D. Connolly                                    *
+      *    INSTALLATION:  PCRE2 for z/OS - regex utilities          *
+      *    DATE-WRITTEN:  2026-08-09                                 *
+      *                                                             *
+      *    REGEXSCN reads a sequential extract one record at a      *
+      *    time and applies a single PCRE2 pattern, supplied on     *
+      *    the control card, to every record.  Records that match   *
+      *    are written to MATCHOUT, records that don't are written  *
+      *    to NOMATOUT.  A trailer record carrying the matched and  *
+      *    unmatched counts is written as the last record of each   *
+      *    of those two output datasets.                            *
+      *                                                             *
+      ***************************************************************
+      * MODIFICATION HISTORY                                       *
+      * DATE        BY   DESCRIPTION                                *
+      * 2026-08-09  DC   Original program.                          *
+      * 2026-08-09  DC   Control card can now name a pattern-id     *
+      *                  instead of carrying the pattern text       *
+      *                  itself; the pattern and its PCRE2 options  *
+      *                  word are then read from the PATLIB VSAM    *
+      *                  pattern library.                           *
+      * 2026-08-09  DC   CTLCARD is now one or more KEYWORD=VALUE   *
+      *                  control statements instead of one fixed-   *
+      *                  format card, so new run options can be     *
+      *                  added without moving the existing ones.    *
+      *                  CODESET=name is the first such option - it *
+      *                  runs the pattern and every subject through *
+      *                  PCRZ-CODESET-INIT for the named code page  *
+      *                  instead of a conversion baked into the     *
+      *                  program at compile time.                   *
+      * 2026-08-09  DC   Added CHKPTINT= and RESTART= control        *
+      *                  statements. CHKPTINT=nnnnnnnnn writes a     *
+      *                  checkpoint record to CHKPTDS every nnn      *
+      *                  input records; RESTART=YES repositions to   *
+      *                  the last checkpoint before resuming so a    *
+      *                  long INFILE does not have to be scanned     *
+      *                  over from the top after an abend.           *
+      * 2026-08-09  DC   A pattern looked up in PATLIB is now handed *
+      *                  to pcre2_jit_compile_8 once, right after it *
+      *                  compiles, so the JIT-compiled form is what  *
+      *                  every record in the run is matched against  *
+      *                  instead of paying the JIT cost per record.  *
+      *                  A JIT compile failure is logged and the run *
+      *                  falls back to the interpreted matcher.      *
+      * 2026-08-09  DC   Added GROUP1= through GROUP5= control       *
+      *                  statements naming PCRE2 named capture       *
+      *                  groups to pull out of each matched record.  *
+      *                  When any are given, EXTOUT gets one output  *
+      *                  record per match carrying the source record *
+      *                  and each named group's text in its own      *
+      *                  discrete field.                             *
+      * 2026-08-09  DC   Added DFAMODE=YES. It routes every record   *
+      *                  through pcre2_dfa_match_8 with               *
+      *                  PCRE2-DFA-SHORTEST instead of pcre2_match_8, *
+      *                  for jobs that only need to know the shortest *
+      *                  possible match rather than the leftmost-     *
+      *                  longest one the normal matcher returns.      *
+      * 2026-08-09  DC   Added CHAIN1= through CHAIN10=, an ordered   *
+      *                  list of PATLIB pattern-ids.  When given, the *
+      *                  run switches to classification mode: every  *
+      *                  record is tried against the chain in order,  *
+      *                  first pattern to match wins, and CHAINOUT    *
+      *                  gets one tagged record per input record      *
+      *                  instead of the usual MATCHOUT/NOMATOUT       *
+      *                  split.                                       *
+      * 2026-08-09  DC   INFILE is now declared RECORD IS VARYING so  *
+      *                  a VB extract's true record length, not a     *
+      *                  flat 256, is what gets passed to PCRE2.      *
+      *                  Added UTF8=YES, which ORs PCRE2-UTF into     *
+      *                  every pattern this run compiles so multi-    *
+      *                  byte UTF-8 subjects are matched character by *
+      *                  character rather than byte by byte.          *
+      * 2026-08-09  DC   Added MATCHLIMIT= and HEAPLIMIT=, which set  *
+      *                  guardrails on a match context passed to      *
+      *                  every pcre2_match_8/pcre2_dfa_match_8 call.  *
+      *                  A record that trips PCRE2-ERROR-MATCHLIMIT   *
+      *                  or PCRE2-ERROR-HEAPLIMIT is logged and       *
+      *                  counted separately rather than failing the   *
+      *                  job or being counted matched/unmatched.      *
+      * 2026-08-09  DC   Added TRACE=YES for the single-pattern scan.  *
+      *                  It compiles the pattern with PCRE2-AUTO-      *
+      *                  CALLOUT and registers REGEXSCN-CALLOUT, an    *
+      *                  alternate program entry point, on the match   *
+      *                  context, so every callout PCRE2 makes while   *
+      *                  matching is written to TRACEOUT as its own    *
+      *                  record instead of being invisible between     *
+      *                  "record read" and "record matched".            *
+      * 2026-08-09  DC   A CODESET= that fails PCRZ-CODESET-INIT now   *
+      *                  writes a CSETAUD record before the job stops   *
+      *                  instead of only a DISPLAY line.                *
+      * 2026-08-09  DC   CODESET= now actually runs the pattern and     *
+      *                  every subject record through                  *
+      *                  pcrz_codeset_convert before PCRE2 ever sees    *
+      *                  them, instead of only validating the codeset   *
+      *                  name at PCRZ-CODESET-INIT time.  INFILE's      *
+      *                  varying-length limit is raised from 256 to     *
+      *                  32756 so a VB extract's true record length is  *
+      *                  what actually reaches PCRE2.                   *
+      * 2026-08-09  DC   UTF8=/TRACE=YES now OR their option bit into   *
+      *                  ws-options only when it is not already set,   *
+      *                  instead of an unconditional ADD that could     *
+      *                  carry into the next bit when a PATLIB entry    *
+      *                  already had it on.  MATCHOUT/NOMATOUT now      *
+      *                  open EXTEND on a RESTART=YES run instead of    *
+      *                  always OUTPUT, matching CHKPTDS.  DFAMODE=YES  *
+      *                  combined with GROUPn= and CODESET= combined    *
+      *                  with CHAINn= are now rejected at initialize    *
+      *                  time instead of silently producing meaningless *
+      *                  or unconverted output.                         *
+      * 2026-08-09  DC   TRACE=YES combined with CHAINn= is now also    *
+      *                  rejected at initialize time - chain pattern    *
+      *                  compiles never turn on PCRE2-AUTO-CALLOUT, so   *
+      *                  the combination used to produce an empty        *
+      *                  TRACEOUT with no diagnostic.  CHKPTDS opens     *
+      *                  and the checkpoint write now check              *
+      *                  WS-CHKPTDS-OK and stop the run on a failure,    *
+      *                  matching how PATLIB failures are reported.      *
+      ***************************************************************
+       identification division.
+       program-id.    REGEXSCN.
+       author.        D. Connolly.
+       installation.  PCRE2 FOR Z/OS.
+       date-written.  09-AUG-2026.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select infile
+               assign to INFILE
+               organization is sequential.
+           select ctlcard
+               assign to CTLCARD
+               organization is sequential.
+           select matchout
+               assign to MATCHOUT
+               organization is sequential.
+           select nomatout
+               assign to NOMATOUT
+               organization is sequential.
+           select patlib
+               assign to PATLIB
+               organization is indexed
+               access mode is random
+               record key is pat-id
+               file status is ws-patlib-status.
+           select chkptds
+               assign to CHKPTDS
+               organization is sequential
+               file status is ws-chkptds-status.
+           select extout
+               assign to EXTOUT
+               organization is sequential.
+           select chainout
+               assign to CHAINOUT
+               organization is sequential.
+           select traceout
+               assign to TRACEOUT
+               organization is sequential.
+           select csetaud
+               assign to CSETAUD
+               organization is sequential.
+
+       data division.
+       file section.
+       fd  infile
+           recording mode is v
+           label records are standard
+           block contains 0 records
+           record is varying in size from 1 to 32756 characters
+               depending on ws-in-reclen.
+       01  in-record                   pic x(32756).
+
+       fd  ctlcard
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  ctl-record                  pic x(80).
+
+       fd  matchout
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  match-record                pic x(32756).
+
+       fd  nomatout
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  nomatch-record              pic x(32756).
+
+       fd  patlib.
+           COPY patrec.
+
+       fd  chkptds
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  chkpt-record.
+           05  chkpt-tag                 pic x(06).
+           05  filler                    pic x(01).
+           05  chkpt-record-count        pic 9(9)  comp.
+           05  chkpt-matched-count       pic 9(9)  comp.
+           05  chkpt-unmatched-count     pic 9(9)  comp.
+           05  filler                    pic x(59).
+
+       fd  extout
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  ext-record.
+           05  ext-source-record         pic x(32756).
+           05  ext-group                 pic x(60) occurs 5 times.
+
+       fd  chainout
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  chain-record.
+           05  chain-tag                 pic x(12).
+           05  filler                    pic x(01).
+           05  chain-source-record       pic x(32756).
+
+       fd  traceout
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+       01  trace-record.
+           05  trc-record-number         pic 9(9)  comp.
+           05  trc-callout-number        pic 9(9)  comp.
+           05  trc-pattern-position      pic 9(9)  comp.
+           05  trc-current-position      pic 9(9)  comp.
+           05  filler                    pic x(20).
+
+       fd  csetaud
+           recording mode is f
+           label records are standard
+           block contains 0 records.
+           COPY csetaud.
+
+       working-storage section.
+       COPY pcre2.
+       COPY pcrzconh REPLACING ==:PREFIX:== BY ==cs==.
+
+      * CTLCARD carries one or more KEYWORD=VALUE control statements,
+      * built up here into the values the rest of the run needs.
+      * PATTERN= names a pattern-id to be looked up in PATLIB;
+      * PATTERNTEXT= carries the pattern text directly; CODESET=
+      * names the code page the pattern and every subject record are
+      * to be converted through before pcre2_compile_8/pcre2_match_8
+      * see them.
+       01  ws-ctl-record               pic x(80).
+       01  ws-ctl-keyword              pic x(20).
+       01  ws-ctl-value                pic x(72).
+       01  ws-ctl-ptr                  pic 9(4) comp.
+
+       01  scancc-pattern-id           pic x(08).
+       01  scancc-pattern-text         pic x(72).
+       01  scancc-codeset              pic x(20).
+       01  ws-codeset-len              pic 9(4)  comp.
+       01  ws-codeset-rc               pic s9(9) comp.
+
+       01  ws-switches.
+           05  ws-eof-sw               pic x(01) value 'N'.
+               88  ws-eof                        value 'Y'.
+           05  ws-ctl-eof-sw           pic x(01) value 'N'.
+               88  ws-ctl-eof                     value 'Y'.
+           05  ws-chkpt-eof-sw         pic x(01) value 'N'.
+               88  ws-chkpt-eof                   value 'Y'.
+           05  ws-restart-sw           pic x(01) value 'N'.
+               88  ws-restart                     value 'Y'.
+           05  ws-chkpt-open-sw        pic x(01) value 'N'.
+               88  ws-chkpt-open                  value 'Y'.
+           05  ws-extract-sw           pic x(01) value 'N'.
+               88  ws-extract-mode                value 'Y'.
+           05  ws-dfa-sw               pic x(01) value 'N'.
+               88  ws-dfa-mode                     value 'Y'.
+           05  ws-chain-sw             pic x(01) value 'N'.
+               88  ws-chain-mode                   value 'Y'.
+           05  ws-utf8-sw              pic x(01) value 'N'.
+               88  ws-utf8-mode                    value 'Y'.
+           05  ws-limits-sw            pic x(01) value 'N'.
+               88  ws-limits-active                value 'Y'.
+           05  ws-trace-sw             pic x(01) value 'N'.
+               88  ws-trace-mode                    value 'Y'.
+
+       01  ws-in-reclen                pic 9(5)  comp value 256.
+
+      * Match/heap guardrails (MATCHLIMIT=, HEAPLIMIT=).
+       01  ws-matchlimit                pic 9(9)  comp value zero.
+       01  ws-heaplimit                 pic 9(9)  comp value zero.
+       01  ws-match-context             usage pointer.
+       01  ws-limit-rc                  pic s9(9) comp.
+       01  ws-skipped-count             pic 9(9)  comp value zero.
+
+      * Callout-driven trace mode (TRACE=YES).
+       01  ws-callout-entry             usage procedure-pointer.
+       01  ws-trace-record-count        pic 9(9)  comp value zero.
+       01  ws-callout-block             based.
+           05  cbk-version               pic 9(9)  comp.
+           05  cbk-callout-number        pic 9(9)  comp.
+           05  cbk-capture-top           pic 9(9)  comp.
+           05  cbk-capture-last          pic 9(9)  comp.
+           05  cbk-offset-vector         usage pointer.
+           05  cbk-mark                  usage pointer.
+           05  cbk-subject               usage pointer.
+           05  cbk-subject-length        pic 9(9)  comp.
+           05  cbk-start-match           pic 9(9)  comp.
+           05  cbk-current-position      pic 9(9)  comp.
+           05  cbk-pattern-position      pic 9(9)  comp.
+           05  cbk-next-item-length      pic 9(9)  comp.
+           05  cbk-callout-string-offset pic 9(9)  comp.
+           05  cbk-callout-string-length pic 9(9)  comp.
+           05  cbk-callout-string        usage pointer.
+           05  cbk-callout-flags         pic 9(9)  comp.
+
+       01  ws-patlib-status            pic x(02).
+           88  ws-patlib-ok                      value '00'.
+
+       01  ws-chkptds-status           pic x(02).
+           88  ws-chkptds-ok                     value '00'.
+
+      * Checkpoint/restart working fields - CHKPTINT= sets the
+      * checkpoint interval in records; RESTART=YES repositions
+      * INFILE and the running counters to the last CHKPTDS record
+      * written by an earlier, abended run of this job before the
+      * main read/match loop starts.
+       01  ws-ctl-numeric               pic 9(9).
+       01  ws-chkpt-interval            pic 9(9)  comp value zero.
+       01  ws-record-count              pic 9(9)  comp value zero.
+       01  ws-chkpt-quotient            pic 9(9)  comp.
+       01  ws-chkpt-remainder           pic 9(9)  comp.
+       01  ws-skip-index                pic 9(9)  comp.
+       01  ws-last-chkpt-record-count   pic 9(9)  comp value zero.
+       01  ws-last-chkpt-matched        pic 9(9)  comp value zero.
+       01  ws-last-chkpt-unmatched      pic 9(9)  comp value zero.
+
+      * Named capture group extraction (GROUP1= through GROUP5=).
+       01  ws-group-names.
+           05  ws-group-name            pic x(32) occurs 5 times.
+       01  ws-group-idx                 pic 9(1)  comp.
+       01  ws-group-name-cstr           pic x(33).
+       01  ws-group-name-len            pic 9(9)  comp.
+       01  ws-null-pos                  pic 9(9)  comp.
+       01  ws-substring-ptr             usage pointer.
+       01  ws-substring-len             pic 9(9)  comp.
+       01  ws-substring-rc              pic s9(9) comp.
+       01  ws-substring-area            pic x(60) based.
+
+      * DFA shortest-match mode (DFAMODE=YES).
+       01  ws-dfa-ws-count               pic 9(9)  comp value 100.
+       01  ws-dfa-workspace.
+           05  ws-dfa-ws-entry           pic s9(9) comp
+                                          occurs 100 times.
+
+      * Pattern chain classification mode (CHAIN1= through CHAIN10=).
+       01  ws-chain-ids.
+           05  ws-chain-id               pic x(08) occurs 10 times.
+       01  ws-chain-code-ptrs.
+           05  ws-chain-code-ptr         usage pointer occurs 10 times.
+       01  ws-chain-count                pic 9(2)  comp value zero.
+       01  ws-chain-idx                  pic 9(2)  comp.
+       01  ws-chain-match-idx            pic 9(2)  comp.
+       01  ws-chain-classified-count     pic 9(9)  comp value zero.
+       01  ws-chain-unclassified-count   pic 9(9)  comp value zero.
+
+       01  ws-pattern                  pic x(256).
+       01  ws-pattern-len              pic 9(9)  comp.
+       01  ws-options                 pic 9(9)  comp value zero.
+
+      ***************************************************************
+      * Codeset conversion working-storage - CODESET= runs the       *
+      * pattern once, and every subject record, through                *
+      * pcrz_codeset_convert so PCRE2 always sees the same code page   *
+      * this program was built to expect, no matter what the source   *
+      * dataset's native codeset actually is.                          *
+      ***************************************************************
+       01  ws-cs-rc                    pic s9(9) comp.
+       01  ws-pattern-view             pic x(256)   based.
+       01  ws-subject-ptr              usage pointer.
+       01  ws-subject-len              pic 9(9)  comp.
+       01  ws-subject-view             pic x(32756) based.
+       01  ws-code-ptr                 usage pointer.
+       01  ws-match-data               usage pointer.
+       01  ws-ovector-count            pic 9(9)  comp value 20.
+       01  ws-errorcode                pic s9(9) comp.
+       01  ws-erroffset                pic 9(9)  comp.
+       01  ws-rc                       pic s9(9) comp.
+       01  ws-jit-rc                   pic s9(9) comp.
+
+       01  ws-counters.
+           05  ws-matched-count        pic 9(9)  comp value zero.
+           05  ws-unmatched-count      pic 9(9)  comp value zero.
+
+       01  ws-trailer-record.
+           05  ws-trailer-tag          pic x(06) value 'TRAILR'.
+           05  filler                  pic x(01) value space.
+           05  ws-trailer-label        pic x(10).
+           05  filler                  pic x(01) value space.
+           05  ws-trailer-total        pic zzzzzzzz9.
+           05  filler                  pic x(221).
+
+      * REGEXSCN-CALLOUT (see 9000-CALLOUT-TRACE below) is called by
+      * PCRE2 itself, as a callout function, not by this program's
+      * own mainline - its parameters arrive the way pcre2_set_
+      * callout_8's caller passes them, not the way this program's
+      * own working-storage is organized.
+       linkage section.
+       01  ws-cbk-block-ptr            usage pointer.
+       01  ws-cbk-data-ptr             usage pointer.
+
+       procedure division.
+       0000-mainline.
+           perform 1000-initialize
+           perform 2000-process-file
+               thru 2000-process-file-exit
+           perform 8000-finish
+           goback.
+
+      ***************************************************************
+      * 1000-INITIALIZE - read the control statements and compile   *
+      * the pattern once, then open the data files.                 *
+      ***************************************************************
+       1000-initialize.
+           move spaces to scancc-pattern-id scancc-pattern-text
+                          scancc-codeset
+           open input ctlcard
+           perform 1005-read-control-card
+               with test before
+               until ws-ctl-eof
+           close ctlcard
+           if not ws-chain-mode
+              and scancc-pattern-id equal spaces
+              and scancc-pattern-text equal spaces
+               display 'REGEXSCN: control card gave no PATTERN, '
+                        'PATTERNTEXT or CHAINn'
+               move 16 to return-code
+               stop run
+           end-if
+           if ws-dfa-mode and ws-extract-mode
+               display 'REGEXSCN: DFAMODE=YES cannot be combined with '
+                        'GROUPn=, DFA matching does not populate named '
+                        'capture substrings'
+               move 16 to return-code
+               stop run
+           end-if
+           if ws-chain-mode and scancc-codeset not equal spaces
+               display 'REGEXSCN: CODESET= cannot be combined with '
+                        'CHAINn=, the chain classification path does '
+                        'not run codeset conversion'
+               move 16 to return-code
+               stop run
+           end-if
+           if ws-chain-mode and ws-trace-mode
+               display 'REGEXSCN: TRACE=YES cannot be combined with '
+                        'CHAINn=, chain pattern compiles never turn on '
+                        'PCRE2-AUTO-CALLOUT so no callouts would fire'
+               move 16 to return-code
+               stop run
+           end-if
+           if scancc-codeset not equal spaces
+               open output csetaud
+               perform 1040-init-codeset
+               close csetaud
+           end-if
+           call 'pcre2_match_data_create_8' using
+                                value ws-ovector-count
+                                value 0
+               returning ws-match-data
+           if ws-limits-active or ws-trace-mode
+               perform 1090-build-match-context
+           end-if
+           if ws-chain-mode
+               perform 1080-compile-chain-patterns
+               open input infile
+               open output chainout
+           else
+               if scancc-pattern-id is equal to spaces
+                   perform 1010-use-literal-pattern
+               else
+                   perform 1020-use-patlib-pattern
+               end-if
+               call 'pcre2_compile_8' using
+                                    ws-pattern
+                                    value ws-pattern-len
+                                    value ws-options
+                                    ws-errorcode
+                                    ws-erroffset
+                                    value 0
+                    returning ws-code-ptr
+               if ws-code-ptr equal null
+                   display 'REGEXSCN: could not compile pattern, '
+                            'PCRE2 error ' ws-errorcode
+                            ' at offset ' ws-erroffset
+                   move 16 to return-code
+                   stop run
+               end-if
+               if scancc-pattern-id not equal spaces
+                   perform 1030-jit-compile-pattern
+               end-if
+               perform 1050-restart-if-requested
+               open input infile
+               perform 1060-skip-to-checkpoint
+               if ws-restart
+                   open extend matchout
+                   open extend nomatout
+               else
+                   open output matchout
+                   open output nomatout
+               end-if
+               perform 1070-open-checkpoint-file
+               if ws-extract-mode
+                   open output extout
+               end-if
+               if ws-trace-mode
+                   open output traceout
+               end-if
+           end-if
+           .
+
+      ***************************************************************
+      * 1080-COMPILE-CHAIN-PATTERNS - compile every pattern named by *
+      * CHAIN1= through CHAIN10=, in order, once, so 2030-CLASSIFY-  *
+      * RECORD only has to run pcre2_match_8 against already-        *
+      * compiled code for every record.                              *
+      ***************************************************************
+       1080-compile-chain-patterns.
+           open input patlib
+           perform 1081-compile-one-chain-pattern
+               with test before
+               varying ws-chain-idx from 1 by 1
+               until ws-chain-idx greater than ws-chain-count
+           close patlib
+           .
+       1081-compile-one-chain-pattern.
+           move ws-chain-id(ws-chain-idx) to pat-id
+           read patlib
+           if not ws-patlib-ok
+               display 'REGEXSCN: chain pattern-id '
+                        ws-chain-id(ws-chain-idx)
+                        ' not found in PATLIB, status ' ws-patlib-status
+               move 16 to return-code
+               stop run
+           end-if
+           move pat-text to ws-pattern
+           move pat-text-len to ws-pattern-len
+           move pat-options-word to ws-options
+           if ws-utf8-mode
+               if function mod(ws-options, PCRE2-UTF * 2)
+                       less than PCRE2-UTF
+                   add PCRE2-UTF to ws-options
+               end-if
+           end-if
+           call 'pcre2_compile_8' using
+                                ws-pattern
+                                value ws-pattern-len
+                                value ws-options
+                                ws-errorcode
+                                ws-erroffset
+                                value 0
+               returning ws-chain-code-ptr(ws-chain-idx)
+           if ws-chain-code-ptr(ws-chain-idx) equal null
+               display 'REGEXSCN: could not compile chain pattern-id '
+                        ws-chain-id(ws-chain-idx)
+                        ' PCRE2 error ' ws-errorcode
+               move 16 to return-code
+               stop run
+           end-if
+           call 'pcre2_jit_compile_8' using
+                                value ws-chain-code-ptr(ws-chain-idx)
+                                value PCRE2-JIT-COMPLETE
+               returning ws-jit-rc
+           .
+
+      ***************************************************************
+      * 1050-RESTART-IF-REQUESTED - RESTART=YES means an earlier run *
+      * of this job abended after writing one or more checkpoints;   *
+      * read CHKPTDS through to the last record on it and take the   *
+      * record count and running totals from there.                  *
+      ***************************************************************
+       1050-restart-if-requested.
+           if ws-restart
+               open input chkptds
+               if not ws-chkptds-ok
+                   display 'REGEXSCN: CHKPTDS open for restart failed,'
+                            ' status ' ws-chkptds-status
+                   move 16 to return-code
+                   stop run
+               end-if
+               perform 1051-read-checkpoint
+                   with test before
+                   until ws-chkpt-eof
+               close chkptds
+               move ws-last-chkpt-record-count to ws-record-count
+               move ws-last-chkpt-matched to ws-matched-count
+               move ws-last-chkpt-unmatched to ws-unmatched-count
+           end-if
+           .
+       1051-read-checkpoint.
+           read chkptds into chkpt-record
+               at end
+                   move 'Y' to ws-chkpt-eof-sw
+                   go to 1051-read-checkpoint-exit
+           end-read
+           move chkpt-record-count to ws-last-chkpt-record-count
+           move chkpt-matched-count to ws-last-chkpt-matched
+           move chkpt-unmatched-count to ws-last-chkpt-unmatched
+           .
+       1051-read-checkpoint-exit.
+           exit.
+
+      ***************************************************************
+      * 1060-SKIP-TO-CHECKPOINT - INFILE is a plain sequential        *
+      * extract, so "repositioning" to the checkpoint means reading   *
+      * and discarding the records the earlier run already scored     *
+      * before the main loop takes over at the first unscored one.    *
+      ***************************************************************
+       1060-skip-to-checkpoint.
+           perform 1061-skip-one-record
+               with test before
+               varying ws-skip-index from 1 by 1
+               until ws-skip-index greater than ws-record-count
+           .
+       1061-skip-one-record.
+           read infile into in-record
+               at end
+                   display 'REGEXSCN: restart checkpoint position is '
+                            'beyond the end of INFILE'
+                   move 16 to return-code
+                   stop run
+           end-read
+           .
+
+      ***************************************************************
+      * 1070-OPEN-CHECKPOINT-FILE - opened only when this run is      *
+      * actually taking checkpoints.  A restart run extends the       *
+      * checkpoints already on CHKPTDS; a fresh run starts the file   *
+      * over.                                                          *
+      ***************************************************************
+       1070-open-checkpoint-file.
+           if ws-chkpt-interval greater than zero
+               if ws-restart
+                   open extend chkptds
+               else
+                   open output chkptds
+               end-if
+               if not ws-chkptds-ok
+                   display 'REGEXSCN: CHKPTDS open failed, status '
+                            ws-chkptds-status
+                   move 16 to return-code
+                   stop run
+               end-if
+               move 'Y' to ws-chkpt-open-sw
+           end-if
+           .
+
+      ***************************************************************
+      * 1010-USE-LITERAL-PATTERN - the control card carries the      *
+      * pattern text itself; trim the trailing spaces off it to     *
+      * get the true pattern length for pcre2_compile_8.             *
+      ***************************************************************
+       1010-use-literal-pattern.
+           move scancc-pattern-text to ws-pattern
+           move zero to ws-options
+           move 72 to ws-pattern-len
+           perform 1011-trim-pattern-len
+               until ws-pattern-len equal zero
+                  or ws-pattern(ws-pattern-len:1) not equal space
+           if ws-utf8-mode
+               if function mod(ws-options, PCRE2-UTF * 2)
+                       less than PCRE2-UTF
+                   add PCRE2-UTF to ws-options
+               end-if
+           end-if
+           if ws-trace-mode
+               if function mod(ws-options, PCRE2-AUTO-CALLOUT * 2)
+                       less than PCRE2-AUTO-CALLOUT
+                   add PCRE2-AUTO-CALLOUT to ws-options
+               end-if
+           end-if
+           if scancc-codeset not equal spaces
+               perform 1012-convert-pattern-codeset
+           end-if
+           .
+       1011-trim-pattern-len.
+           subtract 1 from ws-pattern-len
+           .
+
+      ***************************************************************
+      * 1012-CONVERT-PATTERN-CODESET - run the pattern text through   *
+      * pcrz_codeset_convert once, before pcre2_compile_8 ever sees    *
+      * it, so a pattern written in the job's native codeset compiles  *
+      * the same way regardless of what CODESET= names.                *
+      ***************************************************************
+       1012-convert-pattern-codeset.
+           call 'pcrz_codeset_convert' using
+                                by reference cs-pcrz-zcsstrct
+                                value PCRZ-CONVERT-FORWARD
+                                value PCRZ-CONVERT-PATTERN
+                                by reference ws-pattern
+                                value ws-pattern-len
+               returning ws-cs-rc
+           if ws-cs-rc less than zero
+               display 'REGEXSCN: pattern codeset conversion failed, '
+                        'PCRZ error ' ws-cs-rc
+               move 16 to return-code
+               stop run
+           end-if
+           set address of ws-pattern-view to cs-pattern-1047
+           move ws-pattern-view(1:ws-pattern-len) to ws-pattern
+           .
+
+      ***************************************************************
+      * 1020-USE-PATLIB-PATTERN - look the pattern-id up in PATLIB   *
+      * and take the pattern text, length and options word from the *
+      * matching entry.                                              *
+      ***************************************************************
+       1020-use-patlib-pattern.
+           open input patlib
+           move scancc-pattern-id to pat-id
+           read patlib
+           if not ws-patlib-ok
+               display 'REGEXSCN: pattern-id ' scancc-pattern-id
+                        ' not found in PATLIB, status ' ws-patlib-status
+               close patlib
+               move 16 to return-code
+               stop run
+           end-if
+           move pat-text to ws-pattern
+           move pat-text-len to ws-pattern-len
+           move pat-options-word to ws-options
+           if ws-utf8-mode
+               if function mod(ws-options, PCRE2-UTF * 2)
+                       less than PCRE2-UTF
+                   add PCRE2-UTF to ws-options
+               end-if
+           end-if
+           if ws-trace-mode
+               if function mod(ws-options, PCRE2-AUTO-CALLOUT * 2)
+                       less than PCRE2-AUTO-CALLOUT
+                   add PCRE2-AUTO-CALLOUT to ws-options
+               end-if
+           end-if
+           if scancc-codeset not equal spaces
+               perform 1012-convert-pattern-codeset
+           end-if
+           close patlib
+           .
+
+      ***************************************************************
+      * 1030-JIT-COMPILE-PATTERN - a PATLIB pattern is matched       *
+      * against every record in INFILE, so it is worth spending the  *
+      * one-time cost of JIT-compiling it here rather than letting   *
+      * pcre2_match_8 fall back to the interpreted matcher on every  *
+      * record.  A JIT compile failure is not fatal - the pattern    *
+      * still works, it is just slower - so the run continues.       *
+      ***************************************************************
+       1030-jit-compile-pattern.
+           call 'pcre2_jit_compile_8' using
+                                value ws-code-ptr
+                                value PCRE2-JIT-COMPLETE
+               returning ws-jit-rc
+           if ws-jit-rc not equal zero
+               display 'REGEXSCN: JIT compile failed for pattern-id '
+                        scancc-pattern-id ' PCRE2 error ' ws-jit-rc
+                        ' - continuing without JIT'
+           end-if
+           .
+
+      ***************************************************************
+      * 1090-BUILD-MATCH-CONTEXT - MATCHLIMIT= and/or HEAPLIMIT=      *
+      * were given, so build a match context carrying whichever of   *
+      * the two guardrails apply and hand it to every match call     *
+      * this run makes.                                               *
+      ***************************************************************
+       1090-build-match-context.
+           call 'pcre2_match_context_create_8' using
+                                value 0
+               returning ws-match-context
+           if ws-matchlimit greater than zero
+               call 'pcre2_set_match_limit_8' using
+                                    value ws-match-context
+                                    value ws-matchlimit
+                   returning ws-limit-rc
+           end-if
+           if ws-heaplimit greater than zero
+               call 'pcre2_set_heap_limit_8' using
+                                    value ws-match-context
+                                    value ws-heaplimit
+                   returning ws-limit-rc
+           end-if
+           if ws-trace-mode
+               set ws-callout-entry to entry 'REGEXSCN-CALLOUT'
+               call 'pcre2_set_callout_8' using
+                                    value ws-match-context
+                                    value ws-callout-entry
+                                    value 0
+                   returning ws-limit-rc
+           end-if
+           .
+
+      ***************************************************************
+      * 1005-READ-CONTROL-CARD - read one CTLCARD record and, unless *
+      * it is blank or a comment (a '*' in column 1), parse it as a  *
+      * KEYWORD=VALUE control statement.                              *
+      ***************************************************************
+       1005-read-control-card.
+           read ctlcard into ws-ctl-record
+               at end
+                   move 'Y' to ws-ctl-eof-sw
+                   go to 1005-read-control-card-exit
+           end-read
+           if ws-ctl-record equal spaces
+               go to 1005-read-control-card-exit
+           end-if
+           if ws-ctl-record(1:1) equal '*'
+               go to 1005-read-control-card-exit
+           end-if
+           perform 1006-parse-control-statement
+           .
+       1005-read-control-card-exit.
+           exit.
+
+      ***************************************************************
+      * 1006-PARSE-CONTROL-STATEMENT - split KEYWORD=VALUE and file  *
+      * the value under the keyword it belongs to.  An unrecognized  *
+      * keyword is flagged but does not stop the run.                *
+      ***************************************************************
+       1006-parse-control-statement.
+           move spaces to ws-ctl-keyword ws-ctl-value
+           move 1 to ws-ctl-ptr
+           unstring ws-ctl-record delimited by '='
+               into ws-ctl-keyword
+               with pointer ws-ctl-ptr
+           end-unstring
+           if ws-ctl-ptr less than or equal to length of ws-ctl-record
+               move ws-ctl-record(ws-ctl-ptr:) to ws-ctl-value
+           end-if
+           evaluate ws-ctl-keyword
+               when 'PATTERN'
+                   move ws-ctl-value(1:8) to scancc-pattern-id
+               when 'PATTERNTEXT'
+                   move ws-ctl-value(1:72) to scancc-pattern-text
+               when 'CODESET'
+                   move ws-ctl-value(1:20) to scancc-codeset
+               when 'CHKPTINT'
+                   move ws-ctl-value(1:9) to ws-ctl-numeric
+                   move ws-ctl-numeric to ws-chkpt-interval
+               when 'RESTART'
+                   if ws-ctl-value(1:3) equal 'YES'
+                       move 'Y' to ws-restart-sw
+                   end-if
+               when 'GROUP1'
+                   move ws-ctl-value(1:32) to ws-group-name(1)
+                   move 'Y' to ws-extract-sw
+               when 'GROUP2'
+                   move ws-ctl-value(1:32) to ws-group-name(2)
+                   move 'Y' to ws-extract-sw
+               when 'GROUP3'
+                   move ws-ctl-value(1:32) to ws-group-name(3)
+                   move 'Y' to ws-extract-sw
+               when 'GROUP4'
+                   move ws-ctl-value(1:32) to ws-group-name(4)
+                   move 'Y' to ws-extract-sw
+               when 'GROUP5'
+                   move ws-ctl-value(1:32) to ws-group-name(5)
+                   move 'Y' to ws-extract-sw
+               when 'DFAMODE'
+                   if ws-ctl-value(1:3) equal 'YES'
+                       move 'Y' to ws-dfa-sw
+                   end-if
+               when 'CHAIN1'
+                   move ws-ctl-value(1:8) to ws-chain-id(1)
+                   move 1 to ws-chain-count
+                   move 'Y' to ws-chain-sw
+               when 'CHAIN2'
+                   move ws-ctl-value(1:8) to ws-chain-id(2)
+                   move 2 to ws-chain-count
+                   move 'Y' to ws-chain-sw
+               when 'CHAIN3'
+                   move ws-ctl-value(1:8) to ws-chain-id(3)
+                   move 3 to ws-chain-count
+                   move 'Y' to ws-chain-sw
+               when 'CHAIN4'
+                   move ws-ctl-value(1:8) to ws-chain-id(4)
+                   move 4 to ws-chain-count
+                   move 'Y' to ws-chain-sw
+               when 'CHAIN5'
+                   move ws-ctl-value(1:8) to ws-chain-id(5)
+                   move 5 to ws-chain-count
+                   move 'Y' to ws-chain-sw
+               when 'CHAIN6'
+                   move ws-ctl-value(1:8) to ws-chain-id(6)
+                   move 6 to ws-chain-count
+                   move 'Y' to ws-chain-sw
+               when 'CHAIN7'
+                   move ws-ctl-value(1:8) to ws-chain-id(7)
+                   move 7 to ws-chain-count
+                   move 'Y' to ws-chain-sw
+               when 'CHAIN8'
+                   move ws-ctl-value(1:8) to ws-chain-id(8)
+                   move 8 to ws-chain-count
+                   move 'Y' to ws-chain-sw
+               when 'CHAIN9'
+                   move ws-ctl-value(1:8) to ws-chain-id(9)
+                   move 9 to ws-chain-count
+                   move 'Y' to ws-chain-sw
+               when 'CHAIN10'
+                   move ws-ctl-value(1:8) to ws-chain-id(10)
+                   move 10 to ws-chain-count
+                   move 'Y' to ws-chain-sw
+               when 'UTF8'
+                   if ws-ctl-value(1:3) equal 'YES'
+                       move 'Y' to ws-utf8-sw
+                   end-if
+               when 'MATCHLIMIT'
+                   move ws-ctl-value(1:9) to ws-ctl-numeric
+                   move ws-ctl-numeric to ws-matchlimit
+                   move 'Y' to ws-limits-sw
+               when 'HEAPLIMIT'
+                   move ws-ctl-value(1:9) to ws-ctl-numeric
+                   move ws-ctl-numeric to ws-heaplimit
+                   move 'Y' to ws-limits-sw
+               when 'TRACE'
+                   if ws-ctl-value(1:3) equal 'YES'
+                       move 'Y' to ws-trace-sw
+                   end-if
+               when other
+                   display 'REGEXSCN: ignoring unrecognized control '
+                            'statement ' ws-ctl-record
+           end-evaluate
+           .
+
+      ***************************************************************
+      * 1040-INIT-CODESET - validate the CODESET= name against the   *
+      * PCRZ-MAX-CODESET-SIZE limit and hand it to PCRZ-CODESET-INIT *
+      * so the pattern and every subject record run through the      *
+      * right EBCDIC/ASCII conversion for this job instead of one    *
+      * fixed at compile time.                                       *
+      ***************************************************************
+       1040-init-codeset.
+           move 20 to ws-codeset-len
+           perform 1041-trim-codeset-len
+               until ws-codeset-len equal zero
+                  or scancc-codeset(ws-codeset-len:1) not equal space
+           if ws-codeset-len greater than PCRZ-MAX-CODESET-SIZE
+               display 'REGEXSCN: CODESET value ' scancc-codeset
+                        ' is longer than ' PCRZ-MAX-CODESET-SIZE
+                        ' characters'
+               move 16 to ws-codeset-rc
+               perform 1042-write-codeset-audit
+               move 16 to return-code
+               stop run
+           end-if
+           move scancc-codeset to cs-charset-locale
+           call 'pcrz_codeset_init' using
+                                by reference cs-pcrz-zcsstrct
+               returning ws-codeset-rc
+           if ws-codeset-rc less than zero
+               display 'REGEXSCN: codeset init failed for '
+                        scancc-codeset ' PCRZ error ' ws-codeset-rc
+               perform 1042-write-codeset-audit
+               move 16 to return-code
+               stop run
+           end-if
+           .
+       1041-trim-codeset-len.
+           subtract 1 from ws-codeset-len
+           .
+
+      ***************************************************************
+      * 1042-WRITE-CODESET-AUDIT - one CSETAUD record for every      *
+      * PCRZ-CODESET-INIT failure, so a reviewer chasing down a bad   *
+      * overnight run does not have to go pull the SYSOUT listing to  *
+      * see which code page a job tried to set up and what error it   *
+      * got back.                                                      *
+      ***************************************************************
+       1042-write-codeset-audit.
+           accept cset-aud-date from date yyyymmdd
+           accept cset-aud-time from time
+           move 'REGEXSCN' to cset-aud-program
+           move scancc-codeset to cset-aud-codeset
+           move ws-codeset-rc to cset-aud-rc
+           write cset-audit-record
+           .
+
+      ***************************************************************
+      * 2000-PROCESS-FILE - the main read/match/write loop.         *
+      ***************************************************************
+       2000-process-file.
+           read infile into in-record
+               at end
+                   move 'Y' to ws-eof-sw
+                   go to 2000-process-file-exit
+           end-read
+           if ws-chain-mode
+               perform 2030-classify-record
+               go to 2000-process-file
+           end-if
+           set ws-subject-ptr to address of in-record
+           move ws-in-reclen to ws-subject-len
+           if scancc-codeset not equal spaces
+               perform 2005-convert-subject-codeset
+           end-if
+           set address of ws-subject-view to ws-subject-ptr
+           if ws-dfa-mode
+               call 'pcre2_dfa_match_8' using
+                                value ws-code-ptr
+                                by reference ws-subject-view
+                                value ws-subject-len
+                                value 0
+                                value PCRE2-DFA-SHORTEST
+                                value ws-match-data
+                                value ws-match-context
+                                by reference ws-dfa-workspace
+                                value ws-dfa-ws-count
+                   returning ws-rc
+           else
+               call 'pcre2_match_8' using
+                                value ws-code-ptr
+                                by reference ws-subject-view
+                                value ws-subject-len
+                                value 0
+                                value 0
+                                value ws-match-data
+                                value ws-match-context
+                   returning ws-rc
+           end-if
+           add 1 to ws-record-count
+           if ws-rc equal PCRE2-ERROR-MATCHLIMIT
+              or ws-rc equal PCRE2-ERROR-HEAPLIMIT
+               add 1 to ws-skipped-count
+               display 'REGEXSCN: record ' ws-record-count
+                        ' skipped, PCRE2 error ' ws-rc
+           else
+               if ws-rc is greater than zero
+                   add 1 to ws-matched-count
+                   write match-record from in-record
+                   if ws-extract-mode
+                       perform 2020-extract-named-groups
+                   end-if
+               else
+                   add 1 to ws-unmatched-count
+                   write nomatch-record from in-record
+               end-if
+           end-if
+           if ws-chkpt-open
+               divide ws-record-count by ws-chkpt-interval
+                   giving ws-chkpt-quotient
+                   remainder ws-chkpt-remainder
+               if ws-chkpt-remainder equal zero
+                   perform 2010-write-checkpoint
+               end-if
+           end-if
+           go to 2000-process-file
+           .
+       2000-process-file-exit.
+           exit
+           .
+
+      ***************************************************************
+      * 2005-CONVERT-SUBJECT-CODESET - run this record through        *
+      * pcrz_codeset_convert before it is handed to PCRE2.  A          *
+      * conversion failure leaves ws-subject-ptr pointing at the       *
+      * record's own native bytes, the same as when CODESET= is not   *
+      * in effect, so a bad record degrades to an ordinary match       *
+      * attempt instead of aborting the run.                           *
+      ***************************************************************
+       2005-convert-subject-codeset.
+           if ws-in-reclen greater than PCRZ-MAX-SUBJECT-SIZE
+               display 'REGEXSCN: record ' ws-record-count
+                        ' is too long to convert, max is '
+                        PCRZ-MAX-SUBJECT-SIZE
+           else
+               call 'pcrz_codeset_convert' using
+                                    by reference cs-pcrz-zcsstrct
+                                    value PCRZ-CONVERT-FORWARD
+                                    value PCRZ-CONVERT-SUBJECT
+                                    by reference in-record
+                                    value ws-in-reclen
+                   returning ws-cs-rc
+               if ws-cs-rc less than zero
+                   display 'REGEXSCN: record ' ws-record-count
+                            ' codeset conversion failed, PCRZ error '
+                            ws-cs-rc
+               else
+                   set ws-subject-ptr to cs-subject-1047
+               end-if
+           end-if
+           .
+
+      ***************************************************************
+      * 2030-CLASSIFY-RECORD - try the chain patterns against this   *
+      * record in order; the first one to match wins and tags the    *
+      * CHAINOUT record with its pattern-id.  A record that matches   *
+      * none of them is tagged UNCLASSIFIED.                          *
+      ***************************************************************
+       2030-classify-record.
+           move spaces to chain-record
+           move in-record to chain-source-record
+           move zero to ws-chain-match-idx
+           perform 2031-try-one-chain-pattern
+               with test before
+               varying ws-chain-idx from 1 by 1
+               until ws-chain-idx greater than ws-chain-count
+                  or ws-chain-match-idx not equal zero
+           if ws-chain-match-idx not equal zero
+               move ws-chain-id(ws-chain-match-idx) to chain-tag
+               add 1 to ws-chain-classified-count
+           else
+               move 'UNCLASSIFIED' to chain-tag
+               add 1 to ws-chain-unclassified-count
+           end-if
+           write chain-record
+           .
+       2031-try-one-chain-pattern.
+           call 'pcre2_match_8' using
+                                value ws-chain-code-ptr(ws-chain-idx)
+                                by reference in-record
+                                value ws-in-reclen
+                                value 0
+                                value 0
+                                value ws-match-data
+                                value ws-match-context
+               returning ws-rc
+           if ws-rc is greater than zero
+               move ws-chain-idx to ws-chain-match-idx
+           end-if
+           if ws-rc equal PCRE2-ERROR-MATCHLIMIT
+              or ws-rc equal PCRE2-ERROR-HEAPLIMIT
+               display 'REGEXSCN: chain pattern-id '
+                        ws-chain-id(ws-chain-idx)
+                        ' skipped for this record, PCRE2 error ' ws-rc
+           end-if
+           .
+
+      ***************************************************************
+      * 2020-EXTRACT-NAMED-GROUPS - for a matched record, pull each  *
+      * GROUPn= named capture out with pcre2_substring_get_byname_8  *
+      * and write the source record plus every named group's text   *
+      * to EXTOUT as one discrete field per group.                   *
+      ***************************************************************
+       2020-extract-named-groups.
+           move spaces to ext-record
+           move in-record to ext-source-record
+           perform 2021-extract-one-group
+               with test before
+               varying ws-group-idx from 1 by 1
+               until ws-group-idx greater than 5
+           write ext-record
+           .
+       2021-extract-one-group.
+           if ws-group-name(ws-group-idx) not equal spaces
+               move spaces to ws-group-name-cstr
+               move ws-group-name(ws-group-idx) to
+                    ws-group-name-cstr(1:32)
+               move 32 to ws-group-name-len
+               perform 2022-trim-group-name-len
+                   until ws-group-name-len equal zero
+                      or ws-group-name-cstr(ws-group-name-len:1)
+                          not equal space
+               compute ws-null-pos = ws-group-name-len + 1
+               move low-value to ws-group-name-cstr(ws-null-pos:1)
+               call 'pcre2_substring_get_byname_8' using
+                                    value ws-match-data
+                                    by reference ws-group-name-cstr
+                                    ws-substring-ptr
+                                    ws-substring-len
+                   returning ws-substring-rc
+               if ws-substring-rc equal zero
+                   if ws-substring-len greater than 60
+                       move 60 to ws-substring-len
+                   end-if
+                   set address of ws-substring-area
+                       to ws-substring-ptr
+                   move ws-substring-area(1:ws-substring-len)
+                       to ext-group(ws-group-idx)
+                   call 'pcre2_substring_free_8' using
+                                    value ws-substring-ptr
+               end-if
+           end-if
+           .
+       2022-trim-group-name-len.
+           subtract 1 from ws-group-name-len
+           .
+
+      ***************************************************************
+      * 2010-WRITE-CHECKPOINT - record how far the run has got so a  *
+      * restart does not have to rescan from the top of INFILE.       *
+      ***************************************************************
+       2010-write-checkpoint.
+           move 'CHKPT ' to chkpt-tag
+           move ws-record-count to chkpt-record-count
+           move ws-matched-count to chkpt-matched-count
+           move ws-unmatched-count to chkpt-unmatched-count
+           write chkpt-record
+           if not ws-chkptds-ok
+               display 'REGEXSCN: CHKPTDS write failed, status '
+                        ws-chkptds-status
+               move 16 to return-code
+               stop run
+           end-if
+           .
+
+      ***************************************************************
+      * 8000-FINISH - append the trailer records and close up.      *
+      ***************************************************************
+       8000-finish.
+           if ws-chain-mode
+               close infile chainout
+               perform 8010-free-chain-patterns
+               display 'REGEXSCN: classified ' ws-chain-classified-count
+                        ' unclassified ' ws-chain-unclassified-count
+           else
+               move 'MATCHED   ' to ws-trailer-label
+               move ws-matched-count to ws-trailer-total
+               write match-record from ws-trailer-record
+               move 'UNMATCHED ' to ws-trailer-label
+               move ws-unmatched-count to ws-trailer-total
+               write nomatch-record from ws-trailer-record
+               close infile matchout nomatout
+               if ws-chkpt-open
+                   close chkptds
+               end-if
+               if ws-extract-mode
+                   close extout
+               end-if
+               if ws-trace-mode
+                   close traceout
+               end-if
+               call 'pcre2_code_free_8' using
+                                    value ws-code-ptr
+               display 'REGEXSCN: matched ' ws-matched-count
+                        ' unmatched ' ws-unmatched-count
+                        ' skipped ' ws-skipped-count
+           end-if
+           if ws-limits-active or ws-trace-mode
+               call 'pcre2_match_context_free_8' using
+                                    value ws-match-context
+           end-if
+           call 'pcre2_match_data_free_8' using
+                                value ws-match-data
+           .
+
+      ***************************************************************
+      * 8010-FREE-CHAIN-PATTERNS - release every compiled chain      *
+      * pattern's PCRE2 code block.                                   *
+      ***************************************************************
+       8010-free-chain-patterns.
+           perform 8011-free-one-chain-pattern
+               with test before
+               varying ws-chain-idx from 1 by 1
+               until ws-chain-idx greater than ws-chain-count
+           .
+       8011-free-one-chain-pattern.
+           call 'pcre2_code_free_8' using
+                                value ws-chain-code-ptr(ws-chain-idx)
+           .
+
+      ***************************************************************
+      * 9000-CALLOUT-TRACE - an alternate entry point into this same *
+      * program, registered on the match context by 1090-BUILD-      *
+      * MATCH-CONTEXT when TRACE=YES.  PCRE2 calls it directly,      *
+      * once per callout point the compiled pattern passes through   *
+      * while matching a record, and it writes one TRACEOUT record   *
+      * per call before returning control straight back to PCRE2.    *
+      * Returning zero tells PCRE2 to carry on matching normally.    *
+      ***************************************************************
+       9000-callout-trace.
+       entry 'REGEXSCN-CALLOUT' using
+                       by value ws-cbk-block-ptr
+                       by value ws-cbk-data-ptr.
+           set address of ws-callout-block to ws-cbk-block-ptr
+           add 1 to ws-trace-record-count
+           move ws-trace-record-count to trc-record-number
+           move cbk-callout-number to trc-callout-number
+           move cbk-pattern-position to trc-pattern-position
+           move cbk-current-position to trc-current-position
+           write trace-record
+           move zero to return-code
+           goback.
+
+       end program REGEXSCN.
