@@ -0,0 +1,31 @@
+      ***************************************************************
+      *                                                             *
+      *    COPYBOOK:  CSETAUD                                       *
+      *    AUTHOR:    D. Connolly                                   *
+      *    DATE-WRITTEN:  2026-08-09                                 *
+      *                                                             *
+      *    Record layout for CSETAUD, the codeset-init error audit  *
+      *    log written by every program that hands a CODESET= name  *
+      *    to PCRZ-CODESET-INIT (REGEXSCN, REGEXSUB).  One record is *
+      *    written for each PCRZ-CODESET-INIT call that comes back    *
+      *    with a negative return code, so a reviewer can see which   *
+      *    run, on which program, tried to set up which code page,    *
+      *    and exactly what PCRZ error it got back, without having    *
+      *    to go dig the same three lines out of a SYSOUT listing.    *
+      *                                                             *
+      ***************************************************************
+      * MODIFICATION HISTORY                                       *
+      * DATE        BY   DESCRIPTION                                *
+      * 2026-08-09  DC   Original copybook.                         *
+      ***************************************************************
+       01  cset-audit-record.
+           05  cset-aud-date             pic 9(08).
+           05  filler                    pic x(01).
+           05  cset-aud-time             pic 9(08).
+           05  filler                    pic x(01).
+           05  cset-aud-program          pic x(08).
+           05  filler                    pic x(01).
+           05  cset-aud-codeset          pic x(20).
+           05  filler                    pic x(01).
+           05  cset-aud-rc               pic s9(9) comp.
+           05  filler                    pic x(20).
