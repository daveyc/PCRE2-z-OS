@@ -763,3 +763,11 @@
             05   PCRZ-MAX-REPLACEMENT-SIZE    PIC S9(4) VALUE 1024.
             05   PCRZ-MAX-SUBSTITUTE-SIZE     PIC S9(9) VALUE 16384.
             05   PCRZ-MAX-CODESET-SIZE        PIC S9(4) VALUE 16.
+
+      *  pcrz_codeset_convert direction/item selectors             */
+            05   PCRZ-CONVERT-FORWARD         PIC S9(4) VALUE 0.
+            05   PCRZ-CONVERT-REVERSE         PIC S9(4) VALUE 1.
+            05   PCRZ-CONVERT-PATTERN         PIC S9(4) VALUE 1.
+            05   PCRZ-CONVERT-SUBJECT         PIC S9(4) VALUE 2.
+            05   PCRZ-CONVERT-REPLACEMENT     PIC S9(4) VALUE 3.
+            05   PCRZ-CONVERT-SUBSTITUTE      PIC S9(4) VALUE 4.
