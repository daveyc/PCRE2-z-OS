@@ -0,0 +1,734 @@
+      ***************************************************************
+      *                                                             *
+      *    PROGRAM:  PCRE2MSG                                       *
+      *    AUTHOR:   D. Connolly                                    *
+      *    INSTALLATION:  PCRE2 FOR Z/OS - REGEX UTILITIES          *
+      *    DATE-WRITTEN:  2026-08-09                                 *
+      *                                                             *
+      *    PCRE2MSG is a callable subroutine that turns a value      *
+      *    from the PCRE2-COB-ERROR-CODES table in the pcre2         *
+      *    copybook into its English description, so a caller that   *
+      *    gets back a bare RE2ER-* or PCRE2-ERROR-* number from     *
+      *    pcre2_compile_8, pcre2_match_8 or pcre2_substitute_8 can   *
+      *    write something readable to the operator console/job log  *
+      *    instead of a number someone has to look up by hand.        *
+      *                                                             *
+      *    CALL 'PCRE2MSG' USING LK-ERROR-CODE LK-MESSAGE-TEXT.       *
+      *    LK-ERROR-CODE is a PIC S9(9) COMP PCRE2 error number;      *
+      *    LK-MESSAGE-TEXT is returned as a PIC X(60) description,    *
+      *    space padded, or 'UNKNOWN PCRE2 ERROR CODE' when the       *
+      *    code isn't one this table knows about.                     *
+      *                                                             *
+      ***************************************************************
+      * MODIFICATION HISTORY                                       *
+      * DATE        BY   DESCRIPTION                                *
+      * 2026-08-09  DC   Original program.                          *
+      * 2026-08-09  DC   Added the UTF-8/UTF-16/UTF-32 and DFA        *
+      *                  error-code ranges, previously falling       *
+      *                  through to "unknown pcre2 error code".      *
+      * 2026-08-09  DC   0000-MAINLINE now resets WS-MSG-IDX to 1     *
+      *                  before every SEARCH; a non-ALL SEARCH        *
+      *                  resumes from the index's current value and   *
+      *                  WORKING-STORAGE persists across calls in a   *
+      *                  run unit, so a later call whose error code   *
+      *                  sorted earlier in the table than a prior     *
+      *                  call's could come back "unknown" even        *
+      *                  though the code is in the table.             *
+      ***************************************************************
+       identification division.
+       program-id.    PCRE2MSG.
+       author.        D. Connolly.
+       installation.  PCRE2 FOR Z/OS.
+       date-written.  09-AUG-2026.
+       date-compiled.
+
+       data division.
+       working-storage section.
+
+      ***************************************************************
+      * WS-MSG-TABLE-VALUES - one entry per known PCRE2 error code.  *
+      * Built as a literal table (the classic mainframe message-     *
+      * table pattern) rather than an EVALUATE so that adding a new  *
+      * code is a one-line change.                                    *
+      ***************************************************************
+       01  ws-msg-table-values.
+           05  filler.
+               10  filler  pic s9(9) comp value 101.
+               10  filler  pic x(60) value
+                   'pattern ends with a lone backslash'.
+           05  filler.
+               10  filler  pic s9(9) comp value 102.
+               10  filler  pic x(60) value
+                   'backslash-c at end of pattern'.
+           05  filler.
+               10  filler  pic s9(9) comp value 103.
+               10  filler  pic x(60) value
+                   'unrecognized character follows backslash'.
+           05  filler.
+               10  filler  pic s9(9) comp value 104.
+               10  filler  pic x(60) value
+                   'numbers out of order in quantifier'.
+           05  filler.
+               10  filler  pic s9(9) comp value 105.
+               10  filler  pic x(60) value
+                   'number too big in quantifier'.
+           05  filler.
+               10  filler  pic s9(9) comp value 106.
+               10  filler  pic x(60) value
+                   'missing closing square bracket for character class'.
+           05  filler.
+               10  filler  pic s9(9) comp value 107.
+               10  filler  pic x(60) value
+                   'escape sequence invalid in character class'.
+           05  filler.
+               10  filler  pic s9(9) comp value 108.
+               10  filler  pic x(60) value
+                   'range out of order in character class'.
+           05  filler.
+               10  filler  pic s9(9) comp value 109.
+               10  filler  pic x(60) value
+                   'quantifier does not follow a repeatable item'.
+           05  filler.
+               10  filler  pic s9(9) comp value 110.
+               10  filler  pic x(60) value
+                   'internal error - unexpected repeat'.
+           05  filler.
+               10  filler  pic s9(9) comp value 111.
+               10  filler  pic x(60) value
+                   'unrecognized character after (? or (?-'.
+           05  filler.
+               10  filler  pic s9(9) comp value 112.
+               10  filler  pic x(60) value
+                   'POSIX named classes only supported within a class'.
+           05  filler.
+               10  filler  pic s9(9) comp value 113.
+               10  filler  pic x(60) value
+                   'POSIX collating elements are not supported'.
+           05  filler.
+               10  filler  pic s9(9) comp value 114.
+               10  filler  pic x(60) value
+                   'missing closing parenthesis'.
+           05  filler.
+               10  filler  pic s9(9) comp value 115.
+               10  filler  pic x(60) value
+                   'reference to non-existent subpattern'.
+           05  filler.
+               10  filler  pic s9(9) comp value 116.
+               10  filler  pic x(60) value
+                   'pattern passed as null'.
+           05  filler.
+               10  filler  pic s9(9) comp value 117.
+               10  filler  pic x(60) value
+                   'unrecognized compile-time option bit(s)'.
+           05  filler.
+               10  filler  pic s9(9) comp value 118.
+               10  filler  pic x(60) value
+                   'missing ) after comment'.
+           05  filler.
+               10  filler  pic s9(9) comp value 119.
+               10  filler  pic x(60) value
+                   'parentheses are too deeply nested'.
+           05  filler.
+               10  filler  pic s9(9) comp value 120.
+               10  filler  pic x(60) value
+                   'regular expression is too large'.
+           05  filler.
+               10  filler  pic s9(9) comp value 121.
+               10  filler  pic x(60) value
+                   'failed to get memory'.
+           05  filler.
+               10  filler  pic s9(9) comp value 122.
+               10  filler  pic x(60) value
+                   'unmatched closing parenthesis'.
+           05  filler.
+               10  filler  pic s9(9) comp value 123.
+               10  filler  pic x(60) value
+                   'internal error - code overflow'.
+           05  filler.
+               10  filler  pic s9(9) comp value 124.
+               10  filler  pic x(60) value
+                   'missing closing parenthesis for condition'.
+           05  filler.
+               10  filler  pic s9(9) comp value 125.
+               10  filler  pic x(60) value
+                   'lookbehind assertion is not fixed length'.
+           05  filler.
+               10  filler  pic s9(9) comp value 126.
+               10  filler  pic x(60) value
+                   'a relative value of zero is not allowed'.
+           05  filler.
+               10  filler  pic s9(9) comp value 127.
+               10  filler  pic x(60) value
+                   'conditional subpattern has too many branches'.
+           05  filler.
+               10  filler  pic s9(9) comp value 128.
+               10  filler  pic x(60) value
+                   'assertion expected after (?( or (?(?C)'.
+           05  filler.
+               10  filler  pic s9(9) comp value 129.
+               10  filler  pic x(60) value
+                   'digit expected after (?+'.
+           05  filler.
+               10  filler  pic s9(9) comp value 130.
+               10  filler  pic x(60) value
+                   'unknown POSIX class name'.
+           05  filler.
+               10  filler  pic s9(9) comp value 131.
+               10  filler  pic x(60) value
+                   'internal error in pcre2-study'.
+           05  filler.
+               10  filler  pic s9(9) comp value 132.
+               10  filler  pic x(60) value
+                   'this PCRE2 build has no Unicode support'.
+           05  filler.
+               10  filler  pic s9(9) comp value 133.
+               10  filler  pic x(60) value
+                   'parentheses are too deeply nested (stack check)'.
+           05  filler.
+               10  filler  pic s9(9) comp value 134.
+               10  filler  pic x(60) value
+                   'character code point value is too large'.
+           05  filler.
+               10  filler  pic s9(9) comp value 135.
+               10  filler  pic x(60) value
+                   'lookbehind is too complicated'.
+           05  filler.
+               10  filler  pic s9(9) comp value 136.
+               10  filler  pic x(60) value
+                   'backslash-C not allowed in lookbehind in UTF mode'.
+           05  filler.
+               10  filler  pic s9(9) comp value 137.
+               10  filler  pic x(60) value
+                   'unsupported escape sequence in a class'.
+           05  filler.
+               10  filler  pic s9(9) comp value 138.
+               10  filler  pic x(60) value
+                   'callout number is too big'.
+           05  filler.
+               10  filler  pic s9(9) comp value 139.
+               10  filler  pic x(60) value
+                   'missing closing parenthesis for callout'.
+           05  filler.
+               10  filler  pic s9(9) comp value 140.
+               10  filler  pic x(60) value
+                   'escape sequence is invalid in a verb name'.
+           05  filler.
+               10  filler  pic s9(9) comp value 141.
+               10  filler  pic x(60) value
+                   'unrecognized character after (?P'.
+           05  filler.
+               10  filler  pic s9(9) comp value 142.
+               10  filler  pic x(60) value
+                   'syntax error in subpattern name terminator'.
+           05  filler.
+               10  filler  pic s9(9) comp value 143.
+               10  filler  pic x(60) value
+                   'two named subpatterns have the same name'.
+           05  filler.
+               10  filler  pic s9(9) comp value 144.
+               10  filler  pic x(60) value
+                   'invalid subpattern name'.
+           05  filler.
+               10  filler  pic s9(9) comp value 145.
+               10  filler  pic x(60) value
+                   'Unicode properties are not supported here'.
+           05  filler.
+               10  filler  pic s9(9) comp value 146.
+               10  filler  pic x(60) value
+                   'malformed backslash-p or backslash-P sequence'.
+           05  filler.
+               10  filler  pic s9(9) comp value 147.
+               10  filler  pic x(60) value
+                   'unknown property after backslash-p or backslash-P'.
+           05  filler.
+               10  filler  pic s9(9) comp value 148.
+               10  filler  pic x(60) value
+                   'subpattern name is too long'.
+           05  filler.
+               10  filler  pic s9(9) comp value 149.
+               10  filler  pic x(60) value
+                   'too many named subpatterns (maximum 10000)'.
+           05  filler.
+               10  filler  pic s9(9) comp value 150.
+               10  filler  pic x(60) value
+                   'invalid range in character class'.
+           05  filler.
+               10  filler  pic s9(9) comp value 151.
+               10  filler  pic x(60) value
+                   'octal value is greater than \377 in 8-bit mode'.
+           05  filler.
+               10  filler  pic s9(9) comp value 152.
+               10  filler  pic x(60) value
+                   'internal error - overran compiling workspace'.
+           05  filler.
+               10  filler  pic s9(9) comp value 153.
+               10  filler  pic x(60) value
+                   'internal error - checked subpattern missing'.
+           05  filler.
+               10  filler  pic s9(9) comp value 154.
+               10  filler  pic x(60) value
+                   'DEFINE subpattern contains more than one branch'.
+           05  filler.
+               10  filler  pic s9(9) comp value 155.
+               10  filler  pic x(60) value
+                   'missing opening brace after backslash-o'.
+           05  filler.
+               10  filler  pic s9(9) comp value 156.
+               10  filler  pic x(60) value
+                   'internal error - unknown newline setting'.
+           05  filler.
+               10  filler  pic s9(9) comp value 157.
+               10  filler  pic x(60) value
+                   'backslash-g is not followed by a name or number'.
+           05  filler.
+               10  filler  pic s9(9) comp value 158.
+               10  filler  pic x(60) value
+                   'a numbered reference must not be zero'.
+           05  filler.
+               10  filler  pic s9(9) comp value 159.
+               10  filler  pic x(60) value
+                   'an argument is not allowed for this verb'.
+           05  filler.
+               10  filler  pic s9(9) comp value 160.
+               10  filler  pic x(60) value
+                   'this verb is not recognized or malformed'.
+           05  filler.
+               10  filler  pic s9(9) comp value 161.
+               10  filler  pic x(60) value
+                   'number is too big in a subpattern reference'.
+           05  filler.
+               10  filler  pic s9(9) comp value 162.
+               10  filler  pic x(60) value
+                   'subpattern name expected'.
+           05  filler.
+               10  filler  pic s9(9) comp value 163.
+               10  filler  pic x(60) value
+                   'internal error - parsed pattern overflow'.
+           05  filler.
+               10  filler  pic s9(9) comp value 164.
+               10  filler  pic x(60) value
+                   'non-octal character in backslash-o sequence'.
+           05  filler.
+               10  filler  pic s9(9) comp value 165.
+               10  filler  pic x(60) value
+                   'different names for subpatterns of the same number'.
+           05  filler.
+               10  filler  pic s9(9) comp value 166.
+               10  filler  pic x(60) value
+                   '(*MARK) must have an argument'.
+           05  filler.
+               10  filler  pic s9(9) comp value 167.
+               10  filler  pic x(60) value
+                   'non-hex character in backslash-x sequence'.
+           05  filler.
+               10  filler  pic s9(9) comp value 168.
+               10  filler  pic x(60) value
+                   'backslash-C is not supported at this build'.
+           05  filler.
+               10  filler  pic s9(9) comp value 169.
+               10  filler  pic x(60) value
+                   'backslash-K not allowed in a lookaround assertion'.
+           05  filler.
+               10  filler  pic s9(9) comp value 170.
+               10  filler  pic x(60) value
+                   'internal error - bad code value in lookbehind'.
+           05  filler.
+               10  filler  pic s9(9) comp value 171.
+               10  filler  pic x(60) value
+                   'backslash-N is not supported in a class'.
+           05  filler.
+               10  filler  pic s9(9) comp value 172.
+               10  filler  pic x(60) value
+                   'callout string is too long'.
+           05  filler.
+               10  filler  pic s9(9) comp value 173.
+               10  filler  pic x(60) value
+                   'disallowed unicode code point (surrogate range)'.
+           05  filler.
+               10  filler  pic s9(9) comp value 174.
+               10  filler  pic x(60) value
+                   'using UTF is disabled by the application'.
+           05  filler.
+               10  filler  pic s9(9) comp value 175.
+               10  filler  pic x(60) value
+                   'using UCP is disabled by the application'.
+           05  filler.
+               10  filler  pic s9(9) comp value 176.
+               10  filler  pic x(60) value
+                   'name too long in (*MARK) (*PRUNE) (*SKIP) (*THEN)'.
+           05  filler.
+               10  filler  pic s9(9) comp value 177.
+               10  filler  pic x(60) value
+                   'character code point in backslash-u too large'.
+           05  filler.
+               10  filler  pic s9(9) comp value 178.
+               10  filler  pic x(60) value
+                   'digits missing after backslash-x, o or p'.
+           05  filler.
+               10  filler  pic s9(9) comp value 179.
+               10  filler  pic x(60) value
+                   'syntax error or number too big in (?(VERSION'.
+           05  filler.
+               10  filler  pic s9(9) comp value 180.
+               10  filler  pic x(60) value
+                   'internal error - unknown possessification'.
+           05  filler.
+               10  filler  pic s9(9) comp value 181.
+               10  filler  pic x(60) value
+                   'callout has no string delimiter'.
+           05  filler.
+               10  filler  pic s9(9) comp value 182.
+               10  filler  pic x(60) value
+                   'callout string delimiter is not closed'.
+           05  filler.
+               10  filler  pic s9(9) comp value 183.
+               10  filler  pic x(60) value
+                   'backslash-C is disabled by the caller'.
+           05  filler.
+               10  filler  pic s9(9) comp value 184.
+               10  filler  pic x(60) value
+                   'query-brace-verb-bar-jx nesting is too deep'.
+           05  filler.
+               10  filler  pic s9(9) comp value 185.
+               10  filler  pic x(60) value
+                   'backslash-C is disabled in this PCRE2 library'.
+           05  filler.
+               10  filler  pic s9(9) comp value 186.
+               10  filler  pic x(60) value
+                   'regular expression is too complicated'.
+           05  filler.
+               10  filler  pic s9(9) comp value 187.
+               10  filler  pic x(60) value
+                   'lookbehind assertion is too long'.
+           05  filler.
+               10  filler  pic s9(9) comp value 188.
+               10  filler  pic x(60) value
+                   'pattern string longer than caller-set limit'.
+           05  filler.
+               10  filler  pic s9(9) comp value 189.
+               10  filler  pic x(60) value
+                   'internal error - unknown code in parsed pattern'.
+           05  filler.
+               10  filler  pic s9(9) comp value 190.
+               10  filler  pic x(60) value
+                   'internal error - bad code in skip past subpattern'.
+           05  filler.
+               10  filler  pic s9(9) comp value 191.
+               10  filler  pic x(60) value
+                   'no surrogates in UTF-16 in PCRE2-NEVER-UTF mode'.
+           05  filler.
+               10  filler  pic s9(9) comp value 192.
+               10  filler  pic x(60) value
+                   'invalid option bits with PCRE2-LITERAL'.
+           05  filler.
+               10  filler  pic s9(9) comp value 193.
+               10  filler  pic x(60) value
+                   'alpha assertions supported only in Unicode mode'.
+           05  filler.
+               10  filler  pic s9(9) comp value 194.
+               10  filler  pic x(60) value
+                   'hyphen not allowed at this point in option group'.
+           05  filler.
+               10  filler  pic s9(9) comp value 195.
+               10  filler  pic x(60) value
+                   'this alpha assertion is not recognized'.
+           05  filler.
+               10  filler  pic s9(9) comp value 196.
+               10  filler  pic x(60) value
+                   'script runs unavailable for this Unicode version'.
+           05  filler.
+               10  filler  pic s9(9) comp value 197.
+               10  filler  pic x(60) value
+                   'too many capturing groups (maximum 65535)'.
+           05  filler.
+               10  filler  pic s9(9) comp value 198.
+               10  filler  pic x(60) value
+                   'atomic assertion expected after (?( or (?(?C)'.
+           05  filler.
+               10  filler  pic s9(9) comp value -1.
+               10  filler  pic x(60) value
+                   'no match'.
+           05  filler.
+               10  filler  pic s9(9) comp value -2.
+               10  filler  pic x(60) value
+                   'partial match'.
+           05  filler.
+               10  filler  pic s9(9) comp value -3.
+               10  filler  pic x(60) value
+                   'UTF-8 error: byte 2 top bits not 0x80'.
+           05  filler.
+               10  filler  pic s9(9) comp value -4.
+               10  filler  pic x(60) value
+                   'UTF-8 error: byte 3 top bits not 0x80'.
+           05  filler.
+               10  filler  pic s9(9) comp value -5.
+               10  filler  pic x(60) value
+                   'UTF-8 error: byte 4 top bits not 0x80'.
+           05  filler.
+               10  filler  pic s9(9) comp value -6.
+               10  filler  pic x(60) value
+                   'UTF-8 error: byte 5 top bits not 0x80'.
+           05  filler.
+               10  filler  pic s9(9) comp value -7.
+               10  filler  pic x(60) value
+                   'UTF-8 error: byte 6 top bits not 0x80'.
+           05  filler.
+               10  filler  pic s9(9) comp value -8.
+               10  filler  pic x(60) value
+                   'UTF-8 error: 5-byte character is not allowed'.
+           05  filler.
+               10  filler  pic s9(9) comp value -9.
+               10  filler  pic x(60) value
+                   'UTF-8 error: 6-byte character is not allowed'.
+           05  filler.
+               10  filler  pic s9(9) comp value -10.
+               10  filler  pic x(60) value
+                   'UTF-8 error: code point greater than 0x10ffff'.
+           05  filler.
+               10  filler  pic s9(9) comp value -11.
+               10  filler  pic x(60) value
+                   'UTF-8 error: code point in surrogate range'.
+           05  filler.
+               10  filler  pic s9(9) comp value -12.
+               10  filler  pic x(60) value
+                   'UTF-8 error: overlong 2-byte sequence'.
+           05  filler.
+               10  filler  pic s9(9) comp value -13.
+               10  filler  pic x(60) value
+                   'UTF-8 error: overlong 3-byte sequence'.
+           05  filler.
+               10  filler  pic s9(9) comp value -14.
+               10  filler  pic x(60) value
+                   'UTF-8 error: overlong 4-byte sequence'.
+           05  filler.
+               10  filler  pic s9(9) comp value -15.
+               10  filler  pic x(60) value
+                   'UTF-8 error: overlong 5-byte sequence'.
+           05  filler.
+               10  filler  pic s9(9) comp value -16.
+               10  filler  pic x(60) value
+                   'UTF-8 error: overlong 6-byte sequence'.
+           05  filler.
+               10  filler  pic s9(9) comp value -17.
+               10  filler  pic x(60) value
+                   'UTF-8 error: isolated 0x80 byte'.
+           05  filler.
+               10  filler  pic s9(9) comp value -18.
+               10  filler  pic x(60) value
+                   'UTF-8 error: illegal byte (0xfe or 0xff)'.
+           05  filler.
+               10  filler  pic s9(9) comp value -19.
+               10  filler  pic x(60) value
+                   'UTF-8 error: missing 1 byte at end of string'.
+           05  filler.
+               10  filler  pic s9(9) comp value -20.
+               10  filler  pic x(60) value
+                   'UTF-8 error: missing 2 bytes at end of string'.
+           05  filler.
+               10  filler  pic s9(9) comp value -21.
+               10  filler  pic x(60) value
+                   'UTF-8 error: missing 3 bytes at end of string'.
+           05  filler.
+               10  filler  pic s9(9) comp value -22.
+               10  filler  pic x(60) value
+                   'UTF-8 error: missing 4 bytes at end of string'.
+           05  filler.
+               10  filler  pic s9(9) comp value -23.
+               10  filler  pic x(60) value
+                   'UTF-8 error: missing 5 bytes at end of string'.
+           05  filler.
+               10  filler  pic s9(9) comp value -24.
+               10  filler  pic x(60) value
+                   'UTF-16 error: missing low surrogate at end'.
+           05  filler.
+               10  filler  pic s9(9) comp value -25.
+               10  filler  pic x(60) value
+                   'UTF-16 error: invalid low surrogate follows high'.
+           05  filler.
+               10  filler  pic s9(9) comp value -26.
+               10  filler  pic x(60) value
+                   'UTF-16 error: isolated low surrogate'.
+           05  filler.
+               10  filler  pic s9(9) comp value -27.
+               10  filler  pic x(60) value
+                   'UTF-32 error: surrogate character is not allowed'.
+           05  filler.
+               10  filler  pic s9(9) comp value -28.
+               10  filler  pic x(60) value
+                   'UTF-32 error: non-character value is not allowed'.
+           05  filler.
+               10  filler  pic s9(9) comp value -29.
+               10  filler  pic x(60) value
+                   'a value was too large for an integer field'.
+           05  filler.
+               10  filler  pic s9(9) comp value -30.
+               10  filler  pic x(60) value
+                   'mixed tables were used in a call'.
+           05  filler.
+               10  filler  pic s9(9) comp value -31.
+               10  filler  pic x(60) value
+                   'the pattern data block is not correctly formed'.
+           05  filler.
+               10  filler  pic s9(9) comp value -32.
+               10  filler  pic x(60) value
+                   'the match context mode does not match the code'.
+           05  filler.
+               10  filler  pic s9(9) comp value -33.
+               10  filler  pic x(60) value
+                   'the offset value is invalid'.
+           05  filler.
+               10  filler  pic s9(9) comp value -34.
+               10  filler  pic x(60) value
+                   'invalid option bits at match time'.
+           05  filler.
+               10  filler  pic s9(9) comp value -35.
+               10  filler  pic x(60) value
+                   'invalid replacement string'.
+           05  filler.
+               10  filler  pic s9(9) comp value -36.
+               10  filler  pic x(60) value
+                   'invalid value for startoffset in UTF mode'.
+           05  filler.
+               10  filler  pic s9(9) comp value -37.
+               10  filler  pic x(60) value
+                   'callout error - stopped by the callout function'.
+           05  filler.
+               10  filler  pic s9(9) comp value -38.
+               10  filler  pic x(60) value
+                   'DFA error: cannot restart with a match limit'.
+           05  filler.
+               10  filler  pic s9(9) comp value -39.
+               10  filler  pic x(60) value
+                   'DFA error: recursion limit exceeded'.
+           05  filler.
+               10  filler  pic s9(9) comp value -40.
+               10  filler  pic x(60) value
+                   'DFA error: condition DFA cannot handle'.
+           05  filler.
+               10  filler  pic s9(9) comp value -41.
+               10  filler  pic x(60) value
+                   'DFA error: callout function not supported for DFA'.
+           05  filler.
+               10  filler  pic s9(9) comp value -42.
+               10  filler  pic x(60) value
+                   'DFA error: pattern uses an item DFA cannot handle'.
+           05  filler.
+               10  filler  pic s9(9) comp value -43.
+               10  filler  pic x(60) value
+                   'DFA error: workspace size exceeded'.
+           05  filler.
+               10  filler  pic s9(9) comp value -44.
+               10  filler  pic x(60) value
+                   'unexpected internal error'.
+           05  filler.
+               10  filler  pic s9(9) comp value -45.
+               10  filler  pic x(60) value
+                   'bad JIT option'.
+           05  filler.
+               10  filler  pic s9(9) comp value -46.
+               10  filler  pic x(60) value
+                   'JIT stack limit reached'.
+           05  filler.
+               10  filler  pic s9(9) comp value -47.
+               10  filler  pic x(60) value
+                   'match limit exceeded'.
+           05  filler.
+               10  filler  pic s9(9) comp value -48.
+               10  filler  pic x(60) value
+                   'no more memory available'.
+           05  filler.
+               10  filler  pic s9(9) comp value -49.
+               10  filler  pic x(60) value
+                   'unknown substring'.
+           05  filler.
+               10  filler  pic s9(9) comp value -50.
+               10  filler  pic x(60) value
+                   'non-unique substring name'.
+           05  filler.
+               10  filler  pic s9(9) comp value -51.
+               10  filler  pic x(60) value
+                   'a null argument was passed with a non-zero length'.
+           05  filler.
+               10  filler  pic s9(9) comp value -52.
+               10  filler  pic x(60) value
+                   'recursion loop detected'.
+           05  filler.
+               10  filler  pic s9(9) comp value -53.
+               10  filler  pic x(60) value
+                   'backtracking (recursion) depth limit exceeded'.
+           05  filler.
+               10  filler  pic s9(9) comp value -54.
+               10  filler  pic x(60) value
+                   'requested value is not available'.
+           05  filler.
+               10  filler  pic s9(9) comp value -55.
+               10  filler  pic x(60) value
+                   'requested value is not set'.
+           05  filler.
+               10  filler  pic s9(9) comp value -56.
+               10  filler  pic x(60) value
+                   'offset limit set without PCRE2-USE-OFFSET-LIMIT'.
+           05  filler.
+               10  filler  pic s9(9) comp value -57.
+               10  filler  pic x(60) value
+                   'bad escape sequence in replacement string'.
+           05  filler.
+               10  filler  pic s9(9) comp value -58.
+               10  filler  pic x(60) value
+                   'expected closing brace in replacement string'.
+           05  filler.
+               10  filler  pic s9(9) comp value -59.
+               10  filler  pic x(60) value
+                   'bad substitution in replacement string'.
+           05  filler.
+               10  filler  pic s9(9) comp value -60.
+               10  filler  pic x(60) value
+                   'match end before start or start moved backward'.
+           05  filler.
+               10  filler  pic s9(9) comp value -61.
+               10  filler  pic x(60) value
+                   'too many replacements (more than INT-MAX)'.
+           05  filler.
+               10  filler  pic s9(9) comp value -62.
+               10  filler  pic x(60) value
+                   'bad serialized data'.
+           05  filler.
+               10  filler  pic s9(9) comp value -63.
+               10  filler  pic x(60) value
+                   'heap limit exceeded'.
+           05  filler.
+               10  filler  pic s9(9) comp value -64.
+               10  filler  pic x(60) value
+                   'invalid syntax in glob/convert pattern'.
+           05  filler.
+               10  filler  pic s9(9) comp value -65.
+               10  filler  pic x(60) value
+                   'duplicate substitution match with matched flag'.
+
+       01  ws-msg-table redefines ws-msg-table-values.
+           05  ws-msg-entry occurs 163 times indexed by ws-msg-idx.
+               10  ws-msg-code             pic s9(9) comp.
+               10  ws-msg-text             pic x(60).
+
+       01  ws-msg-found-sw                 pic x(01) value 'N'.
+           88  ws-msg-found                          value 'Y'.
+
+       linkage section.
+       01  lk-error-code                   pic s9(9) comp.
+       01  lk-message-text                 pic x(60).
+
+       procedure division using lk-error-code lk-message-text.
+       0000-mainline.
+           move spaces to lk-message-text
+           move 'N' to ws-msg-found-sw
+           set ws-msg-idx to 1
+           search ws-msg-entry varying ws-msg-idx
+               at end
+                   move 'unknown pcre2 error code' to lk-message-text
+               when ws-msg-code(ws-msg-idx) equal lk-error-code
+                   move 'Y' to ws-msg-found-sw
+                   move ws-msg-text(ws-msg-idx) to lk-message-text
+           end-search
+           goback.
+
+       end program PCRE2MSG.
